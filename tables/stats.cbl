@@ -0,0 +1,124 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    STATS.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  NEW PROGRAM. NUMBERS (MAX) AND NUMMIN (MIN) EACH
+000110*                 WALKED THE SAME WS-NUMBER TABLE SEPARATELY; THIS
+000120*                 ONE COMPUTES THE MAXIMUM, MINIMUM AND AVERAGE IN
+000130*                 A SINGLE PASS. NUMBERS AND NUMMIN ARE LEFT IN
+000140*                 PLACE AS STANDALONE LOOKUPS.
+000150* 2026-08-09  LM  LOAD THE NUMBERS TABLE FROM NOMBRES.TXT INSTEAD
+000160*                 OF FIVE HARDCODED MOVES, SO THE TABLE SIZE IS
+000170*                 DRIVEN BY HOW MANY VALUES ARE ACTUALLY ON FILE.
+000175* 2026-08-09  LM  WARN INSTEAD OF SILENTLY TRUNCATING WHEN
+000176*                 NOMBRES.TXT HOLDS MORE THAN 20 VALUES.
+000180*----------------------------------------------------------------
+
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+
+000220     SELECT NOMBRES-FILE ASSIGN TO "nombres.txt"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-NOMBRES-STATUS.
+
+000250 DATA DIVISION.
+000260 FILE SECTION.
+
+000270 FD  NOMBRES-FILE.
+000280 01  WS-LIGNE-ENR             PIC X(02).
+
+000290 WORKING-STORAGE SECTION.
+
+000300 01  WS-NUMBERS.
+000310     05 WS-NUMBER OCCURS 20 TIMES INDEXED BY WS-IDX
+000320                          PIC 9(02).
+
+000330 01  WS-COMPTEUR              PIC 9(02) VALUE ZERO.
+000340 01  WS-MAX                   PIC 9(02) VALUE ZERO.
+000350 01  WS-MIN                   PIC 9(02) VALUE ZERO.
+000360 01  WS-SOMME                 PIC 9(04) VALUE ZERO.
+000370 01  WS-MOYENNE               PIC 9(04)V99 VALUE ZERO.
+
+000380 01  WS-NOMBRES-STATUS        PIC X(02).
+000390     88 NOMBRES-OK                     VALUE "00".
+
+000400 01  WS-SWITCHES.
+000410     05 WS-FIN                PIC X(01) VALUE "N".
+000420         88 FIN-FICHIER               VALUE "Y".
+
+000430 PROCEDURE DIVISION.
+
+000440*----------------------------------------------------------------
+000450* 0000-MAINLINE
+000460*----------------------------------------------------------------
+000470 0000-MAINLINE.
+000480     PERFORM 1000-CHARGER-NOMBRES
+000490         THRU 1000-CHARGER-NOMBRES-EXIT.
+000500     PERFORM 2000-CALCULER-STATISTIQUES
+000510         THRU 2000-CALCULER-STATISTIQUES-EXIT.
+000520     PERFORM 3000-AFFICHER-STATISTIQUES
+000530         THRU 3000-AFFICHER-STATISTIQUES-EXIT.
+000540     STOP RUN.
+
+000550*----------------------------------------------------------------
+000560* 1000-CHARGER-NOMBRES - LOAD UP TO 20 VALUES FROM NOMBRES.TXT
+000570*----------------------------------------------------------------
+000580 1000-CHARGER-NOMBRES.
+000590     OPEN INPUT NOMBRES-FILE.
+000600     IF NOT NOMBRES-OK
+000610         DISPLAY "Fichier introuvable : nombres.txt"
+000620     ELSE
+000630         PERFORM UNTIL FIN-FICHIER OR WS-COMPTEUR = 20
+000640             READ NOMBRES-FILE
+000650                 AT END SET FIN-FICHIER TO TRUE
+000660                 NOT AT END
+000670                     ADD 1 TO WS-COMPTEUR
+000680                     MOVE WS-LIGNE-ENR TO WS-NUMBER(WS-COMPTEUR)
+000690             END-READ
+000700         END-PERFORM
+000710         CLOSE NOMBRES-FILE
+000715         IF NOT FIN-FICHIER
+000716             DISPLAY "Attention : le fichier contient plus de 20"
+000717                 " nombres - les suivants sont ignores"
+000718         END-IF
+000720     END-IF.
+000730 1000-CHARGER-NOMBRES-EXIT.
+000740     EXIT.
+
+000750*----------------------------------------------------------------
+000760* 2000-CALCULER-STATISTIQUES - ONE PASS FOR MAX, MIN AND AVERAGE
+000770*----------------------------------------------------------------
+000780 2000-CALCULER-STATISTIQUES.
+000790     IF WS-COMPTEUR > ZERO
+000800         MOVE WS-NUMBER(1) TO WS-MAX
+000810         MOVE WS-NUMBER(1) TO WS-MIN
+000820         PERFORM VARYING WS-IDX FROM 1 BY 1
+000830                 UNTIL WS-IDX > WS-COMPTEUR
+000840             IF WS-NUMBER(WS-IDX) > WS-MAX
+000850                 MOVE WS-NUMBER(WS-IDX) TO WS-MAX
+000860             END-IF
+000870             IF WS-NUMBER(WS-IDX) < WS-MIN
+000880                 MOVE WS-NUMBER(WS-IDX) TO WS-MIN
+000890             END-IF
+000900             ADD WS-NUMBER(WS-IDX) TO WS-SOMME
+000910         END-PERFORM
+000920         COMPUTE WS-MOYENNE = WS-SOMME / WS-COMPTEUR
+000930     END-IF.
+000940 2000-CALCULER-STATISTIQUES-EXIT.
+000950     EXIT.
+
+000960*----------------------------------------------------------------
+000970* 3000-AFFICHER-STATISTIQUES
+000980*----------------------------------------------------------------
+000990 3000-AFFICHER-STATISTIQUES.
+001000     DISPLAY "Le plus grand nombre est : " WS-MAX.
+001010     DISPLAY "Le plus petit nombre est : " WS-MIN.
+001020     DISPLAY "La moyenne est : " WS-MOYENNE.
+001030 3000-AFFICHER-STATISTIQUES-EXIT.
+001040     EXIT.
