@@ -1,23 +1,146 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Name.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-NAMES.
-           05 WS-NAME PIC X(20) OCCURS 5 TIMES.
-       01  WS-COMPTEUR PIC 9(1).
-
-       PROCEDURE DIVISION.
-           MOVE "Alexandre" TO WS-NAME(1)
-           MOVE "Luka" TO WS-NAME(2)
-           MOVE "Léa" TO WS-NAME(3)
-           MOVE "Thomas" TO WS-NAME(4)
-           MOVE "Maxime" TO WS-NAME(5)
-
-       PERFORM VARYING WS-COMPTEUR FROM 1 BY 1 UNTIL WS-COMPTEUR > 5
-           DISPLAY "Prénom : " WS-COMPTEUR " : " WS-NAME(WS-COMPTEUR)
-       END-PERFORM.
-
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    NAME.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  LOAD THE ROSTER TABLE FROM ELEVES.TXT INSTEAD
+000110*                 OF FIVE HARDCODED NAMES, SO THE TABLES AND
+000120*                 FICHIERS SUBSYSTEMS WORK OFF THE SAME DATA.
+000130* 2026-08-09  LM  SORT THE ROSTER ALPHABETICALLY BEFORE DISPLAY -
+000140*                 THAT IS THE ORDER THE FRONT OFFICE WANTS.
+000145* 2026-08-09  LM  SHARE THE ELEVES.TXT RECORD LAYOUT WITH THE
+000146*                 FICHIERS PROGRAMS VIA THE STUDENT-RECORD
+000147*                 COPYBOOK INSTEAD OF A LOCAL PIC X(50).
+000148* 2026-08-09  LM  ELEVES.TXT IS NOW AN INDEXED FILE KEYED BY
+000149*                 STU-ID - LOAD THE ROSTER IN KEY ORDER, SAME
+000150*                 FULL SCAN AS BEFORE.
+000151* 2026-08-09  LM  RAISE THE ROSTER TABLE FROM A HARD OCCURS 5 TO
+000152*                 OCCURS 20, MATCHING THE OTHER TABLES PROGRAMS,
+000153*                 AND WARN INSTEAD OF SILENTLY TRUNCATING WHEN
+000154*                 ELEVES.TXT HOLDS MORE THAN 20 STUDENTS.
+000155*----------------------------------------------------------------
+
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+
+000190     SELECT MON-FICHIER ASSIGN TO "eleves.txt"
+000200         ORGANIZATION IS INDEXED
+000201         ACCESS MODE IS SEQUENTIAL
+000202         RECORD KEY IS STU-ID
+000210         FILE STATUS IS WS-FICHIER-STATUS.
+
+000220 DATA DIVISION.
+000230 FILE SECTION.
+
+000240 FD  MON-FICHIER.
+000250     COPY "STUDENT-RECORD.cpy"
+000251         REPLACING ==STUDENT-RECORD== BY ==WS-LIGNE-ENR==.
+
+000260 WORKING-STORAGE SECTION.
+
+000270 01  WS-NAMES.
+000280     05 WS-NAME OCCURS 20 TIMES
+000290        INDEXED BY WS-IDX WS-JDX WS-MIN-IDX
+000300                          PIC X(20).
+
+000310 01  WS-COMPTEUR              PIC 9(02) VALUE ZERO.
+000320 01  WS-RANG                  PIC 9(02) VALUE ZERO.
+
+000330 01  WS-TEMP-NOM              PIC X(20).
+
+000340 01  WS-FICHIER-STATUS        PIC X(02).
+000350     88 FICHIER-OK                     VALUE "00".
+
+000360 01  WS-SWITCHES.
+000370     05 WS-FIN                PIC X(01) VALUE "N".
+000380         88 FIN-FICHIER               VALUE "Y".
+
+000390 PROCEDURE DIVISION.
+
+000400*----------------------------------------------------------------
+000410* 0000-MAINLINE
+000420*----------------------------------------------------------------
+000430 0000-MAINLINE.
+000440     PERFORM 1000-CHARGER-ROSTER
+000450         THRU 1000-CHARGER-ROSTER-EXIT.
+000460     PERFORM 1500-TRIER-ROSTER
+000470         THRU 1500-TRIER-ROSTER-EXIT.
+000480     PERFORM 2000-AFFICHER-ROSTER
+000490         THRU 2000-AFFICHER-ROSTER-EXIT.
+000500     STOP RUN.
+
+000510*----------------------------------------------------------------
+000520* 1000-CHARGER-ROSTER - LOAD UP TO 20 NAMES FROM ELEVES.TXT
+000530*----------------------------------------------------------------
+000540 1000-CHARGER-ROSTER.
+000550     OPEN INPUT MON-FICHIER.
+000560     IF NOT FICHIER-OK
+000570         DISPLAY "Fichier introuvable : eleves.txt"
+000580     ELSE
+000590         PERFORM UNTIL FIN-FICHIER OR WS-COMPTEUR = 20
+000600             READ MON-FICHIER
+000610                 AT END SET FIN-FICHIER TO TRUE
+000620                 NOT AT END
+000630                     ADD 1 TO WS-COMPTEUR
+000640                     MOVE STU-NOM TO WS-NAME(WS-COMPTEUR)
+000660             END-READ
+000670         END-PERFORM
+000680         CLOSE MON-FICHIER
+000685         IF NOT FIN-FICHIER
+000686             DISPLAY "Attention : le fichier contient plus de 20"
+000687                 " eleves - les suivants sont ignores"
+000688         END-IF
+000690     END-IF.
+000700 1000-CHARGER-ROSTER-EXIT.
+000710     EXIT.
+
+000720*----------------------------------------------------------------
+000730* 1500-TRIER-ROSTER - SELECTION SORT, ASCENDING, OVER ONLY THE
+000740* ENTRIES ACTUALLY LOADED
+000750*----------------------------------------------------------------
+000760 1500-TRIER-ROSTER.
+000770     PERFORM VARYING WS-IDX FROM 1 BY 1
+000780             UNTIL WS-IDX >= WS-COMPTEUR
+000790         SET WS-MIN-IDX TO WS-IDX
+000800         SET WS-JDX TO WS-IDX
+000810         SET WS-JDX UP BY 1
+000820         PERFORM 1600-TROUVER-PLUS-PETIT
+000830             THRU 1600-TROUVER-PLUS-PETIT-EXIT
+000840                 UNTIL WS-JDX > WS-COMPTEUR
+000850         IF WS-MIN-IDX NOT = WS-IDX
+000860             MOVE WS-NAME(WS-IDX)     TO WS-TEMP-NOM
+000870             MOVE WS-NAME(WS-MIN-IDX) TO WS-NAME(WS-IDX)
+000880             MOVE WS-TEMP-NOM         TO WS-NAME(WS-MIN-IDX)
+000890         END-IF
+000900     END-PERFORM.
+000910 1500-TRIER-ROSTER-EXIT.
+000920     EXIT.
+
+000930*----------------------------------------------------------------
+000940* 1600-TROUVER-PLUS-PETIT - ADVANCE WS-MIN-IDX TO THE SMALLEST
+000950* REMAINING NAME
+000960*----------------------------------------------------------------
+000970 1600-TROUVER-PLUS-PETIT.
+000980     IF WS-NAME(WS-JDX) < WS-NAME(WS-MIN-IDX)
+000990         SET WS-MIN-IDX TO WS-JDX
+001000     END-IF.
+001010     SET WS-JDX UP BY 1.
+001020 1600-TROUVER-PLUS-PETIT-EXIT.
+001030     EXIT.
+
+001040*----------------------------------------------------------------
+001050* 2000-AFFICHER-ROSTER - ONE LINE PER NAME LOADED
+001060*----------------------------------------------------------------
+001070 2000-AFFICHER-ROSTER.
+001080     MOVE ZERO TO WS-RANG.
+001090     PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-COMPTEUR
+001100         ADD 1 TO WS-RANG
+001110         DISPLAY "Prenom : " WS-RANG " : " WS-NAME(WS-IDX)
+001120     END-PERFORM.
+001130 2000-AFFICHER-ROSTER-EXIT.
+001140     EXIT.
