@@ -1,28 +1,124 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Numbers.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-NUMBERS.
-           05 WS-NUMBER PIC 9(2) OCCURS 5 TIMES.
-       01  WS-COMPTEUR PIC 9(1).
-       01  WS-MAX PIC 9(2).
-
-       PROCEDURE DIVISION.
-           MOVE 42 TO WS-NUMBER(1)
-           MOVE 17 TO WS-NUMBER(2)
-           MOVE 85 TO WS-NUMBER(3)
-           MOVE 33 TO WS-NUMBER(4)
-           MOVE 61 TO WS-NUMBER(5)
-
-       PERFORM VARYING WS-COMPTEUR FROM 1 BY 1 UNTIL WS-COMPTEUR > 5
-           IF WS-NUMBER(WS-COMPTEUR) > WS-MAX
-               MOVE WS-NUMBER(WS-COMPTEUR) TO WS-MAX
-           END-IF 
-       END-PERFORM.
-
-           DISPLAY "Le plus grand nombre est : " WS-MAX.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    NUMBERS.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  LOAD THE NUMBERS TABLE FROM NOMBRES.TXT INSTEAD
+000110*                 OF FIVE HARDCODED MOVES, SO THE TABLE SIZE IS
+000120*                 DRIVEN BY HOW MANY VALUES ARE ACTUALLY ON FILE.
+000125* 2026-08-09  LM  REPORT EVERY POSITION TIED FOR THE MAXIMUM,
+000126*                 NOT JUST THE FIRST ONE FOUND.
+000127* 2026-08-09  LM  WARN INSTEAD OF SILENTLY TRUNCATING WHEN
+000128*                 NOMBRES.TXT HOLDS MORE THAN 20 VALUES.
+000130*----------------------------------------------------------------
+
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+
+000170     SELECT NOMBRES-FILE ASSIGN TO "nombres.txt"
+000180         ORGANIZATION IS LINE SEQUENTIAL
+000190         FILE STATUS IS WS-NOMBRES-STATUS.
+
+000200 DATA DIVISION.
+000210 FILE SECTION.
+
+000220 FD  NOMBRES-FILE.
+000230 01  WS-LIGNE-ENR             PIC X(02).
+
+000240 WORKING-STORAGE SECTION.
+
+000250 01  WS-NUMBERS.
+000260     05 WS-NUMBER OCCURS 20 TIMES INDEXED BY WS-IDX
+000270                          PIC 9(02).
+
+000280 01  WS-COMPTEUR              PIC 9(02) VALUE ZERO.
+000290 01  WS-MAX                   PIC 9(02) VALUE ZERO.
+
+000295 01  WS-NB-EGALITES           PIC 9(02) VALUE ZERO.
+000296 01  WS-POSITION              PIC 9(02) VALUE ZERO.
+
+000300 01  WS-NOMBRES-STATUS        PIC X(02).
+000310     88 NOMBRES-OK                     VALUE "00".
+
+000320 01  WS-SWITCHES.
+000330     05 WS-FIN                PIC X(01) VALUE "N".
+000340         88 FIN-FICHIER               VALUE "Y".
+
+000350 PROCEDURE DIVISION.
+
+000360*----------------------------------------------------------------
+000370* 0000-MAINLINE
+000380*----------------------------------------------------------------
+000390 0000-MAINLINE.
+000400     PERFORM 1000-CHARGER-NOMBRES
+000410         THRU 1000-CHARGER-NOMBRES-EXIT.
+000420     PERFORM 2000-TROUVER-MAXIMUM
+000430         THRU 2000-TROUVER-MAXIMUM-EXIT.
+000440     DISPLAY "Le plus grand nombre est : " WS-MAX.
+000442     PERFORM 3000-RAPPORT-POSITIONS
+000444         THRU 3000-RAPPORT-POSITIONS-EXIT.
+000450     STOP RUN.
+
+000460*----------------------------------------------------------------
+000470* 1000-CHARGER-NOMBRES - LOAD UP TO 20 VALUES FROM NOMBRES.TXT
+000480*----------------------------------------------------------------
+000490 1000-CHARGER-NOMBRES.
+000500     OPEN INPUT NOMBRES-FILE.
+000510     IF NOT NOMBRES-OK
+000520         DISPLAY "Fichier introuvable : nombres.txt"
+000530     ELSE
+000540         PERFORM UNTIL FIN-FICHIER OR WS-COMPTEUR = 20
+000550             READ NOMBRES-FILE
+000560                 AT END SET FIN-FICHIER TO TRUE
+000570                 NOT AT END
+000580                     ADD 1 TO WS-COMPTEUR
+000590                     MOVE WS-LIGNE-ENR TO WS-NUMBER(WS-COMPTEUR)
+000600             END-READ
+000610         END-PERFORM
+000620         CLOSE NOMBRES-FILE
+000625         IF NOT FIN-FICHIER
+000626             DISPLAY "Attention : le fichier contient plus de 20"
+000627                 " nombres - les suivants sont ignores"
+000628         END-IF
+000630     END-IF.
+000640 1000-CHARGER-NOMBRES-EXIT.
+000650     EXIT.
+
+000660*----------------------------------------------------------------
+000670* 2000-TROUVER-MAXIMUM - OVER ONLY THE ENTRIES ACTUALLY LOADED
+000680*----------------------------------------------------------------
+000690 2000-TROUVER-MAXIMUM.
+000700     IF WS-COMPTEUR > ZERO
+000710         MOVE WS-NUMBER(1) TO WS-MAX
+000720         PERFORM VARYING WS-IDX FROM 1 BY 1
+000730                 UNTIL WS-IDX > WS-COMPTEUR
+000740             IF WS-NUMBER(WS-IDX) > WS-MAX
+000750                 MOVE WS-NUMBER(WS-IDX) TO WS-MAX
+000760             END-IF
+000770         END-PERFORM
+000780     END-IF.
+000790 2000-TROUVER-MAXIMUM-EXIT.
+000800     EXIT.
+
+000810*----------------------------------------------------------------
+000820* 3000-RAPPORT-POSITIONS - LIST EVERY POSITION TIED FOR WS-MAX
+000830*----------------------------------------------------------------
+000840 3000-RAPPORT-POSITIONS.
+000850     IF WS-COMPTEUR > ZERO
+000860         PERFORM VARYING WS-IDX FROM 1 BY 1
+000870                 UNTIL WS-IDX > WS-COMPTEUR
+000880             IF WS-NUMBER(WS-IDX) = WS-MAX
+000890                 ADD 1 TO WS-NB-EGALITES
+000895                 SET WS-POSITION TO WS-IDX
+000900                 DISPLAY "Position : " WS-POSITION
+000910             END-IF
+000920         END-PERFORM
+000930         DISPLAY "Nombre de positions a egalite : " WS-NB-EGALITES
+000940     END-IF.
+000950 3000-RAPPORT-POSITIONS-EXIT.
+000960     EXIT.
