@@ -1,30 +1,122 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Moyenne.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-NOTES.
-           05 WS-NOTE PIC 9(2) OCCURS 5 TIMES.
-       01  WS-COMPTEUR PIC 9(1).
-       01  WS-SOMME PIC 9(3).
-       01  WS-MOYENNE PIC 9(4)V99.
-
-       PROCEDURE DIVISION.
-           MOVE 12 TO WS-NOTE(1)
-           MOVE 15 TO WS-NOTE(2)
-           MOVE 9 TO WS-NOTE(3)
-           MOVE 17 TO WS-NOTE(4)
-           MOVE 11 TO WS-NOTE(5)
-
-       PERFORM VARYING WS-COMPTEUR FROM 1 BY 1 UNTIL WS-COMPTEUR > 5
-           ADD WS-NOTE(WS-COMPTEUR) TO WS-SOMME
-       END-PERFORM.
-
-           COMPUTE WS-MOYENNE = WS-SOMME /5.
-
-           DISPLAY "Somme : " WS-SOMME.
-           DISPLAY "Moyenne : " WS-MOYENNE.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MOYENNE.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  LOAD THE GRADE TABLE FROM NOTES.TXT INSTEAD OF
+000110*                 FIVE HARDCODED MOVES, SO THE TABLE SIZE IS
+000120*                 DRIVEN BY HOW MANY GRADES ARE ACTUALLY ON FILE.
+000125* 2026-08-09  LM  REPORT HOW MANY GRADES PASS AND FAIL AGAINST
+000126*                 THE 10/20 THRESHOLD, NOT JUST THE CLASS AVERAGE.
+000127* 2026-08-09  LM  WARN INSTEAD OF SILENTLY TRUNCATING WHEN
+000128*                 NOTES.TXT HOLDS MORE THAN 20 GRADES.
+000130*----------------------------------------------------------------
+
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+
+000170     SELECT NOTES-FILE ASSIGN TO "notes.txt"
+000180         ORGANIZATION IS LINE SEQUENTIAL
+000190         FILE STATUS IS WS-NOTES-STATUS.
+
+000200 DATA DIVISION.
+000210 FILE SECTION.
+
+000220 FD  NOTES-FILE.
+000230 01  WS-LIGNE-ENR             PIC X(02).
+
+000240 WORKING-STORAGE SECTION.
+
+000250 01  WS-NOTES.
+000260     05 WS-NOTE OCCURS 20 TIMES INDEXED BY WS-IDX
+000270                          PIC 9(02).
+
+000280 01  WS-COMPTEUR              PIC 9(02) VALUE ZERO.
+000290 01  WS-SOMME                 PIC 9(04) VALUE ZERO.
+000300 01  WS-MOYENNE               PIC 9(04)V99 VALUE ZERO.
+
+000302 01  WS-NB-ADMIS              PIC 9(02) VALUE ZERO.
+000304 01  WS-NB-REFUSES            PIC 9(02) VALUE ZERO.
+
+000310 01  WS-NOTES-STATUS          PIC X(02).
+000320     88 NOTES-OK                       VALUE "00".
+
+000330 01  WS-SWITCHES.
+000340     05 WS-FIN                PIC X(01) VALUE "N".
+000350         88 FIN-FICHIER               VALUE "Y".
+
+000360 PROCEDURE DIVISION.
+
+000370*----------------------------------------------------------------
+000380* 0000-MAINLINE
+000390*----------------------------------------------------------------
+000400 0000-MAINLINE.
+000410     PERFORM 1000-CHARGER-NOTES
+000420         THRU 1000-CHARGER-NOTES-EXIT.
+000430     PERFORM 2000-CALCULER-MOYENNE
+000440         THRU 2000-CALCULER-MOYENNE-EXIT.
+000442     PERFORM 3000-COMPTER-ADMIS-REFUSES
+000444         THRU 3000-COMPTER-ADMIS-REFUSES-EXIT.
+000450     DISPLAY "Somme : " WS-SOMME.
+000460     DISPLAY "Moyenne : " WS-MOYENNE.
+000462     DISPLAY "Admis : " WS-NB-ADMIS.
+000464     DISPLAY "Refuses : " WS-NB-REFUSES.
+000470     STOP RUN.
+
+000480*----------------------------------------------------------------
+000490* 1000-CHARGER-NOTES - LOAD UP TO 20 GRADES FROM NOTES.TXT
+000500*----------------------------------------------------------------
+000510 1000-CHARGER-NOTES.
+000520     OPEN INPUT NOTES-FILE.
+000530     IF NOT NOTES-OK
+000540         DISPLAY "Fichier introuvable : notes.txt"
+000550     ELSE
+000560         PERFORM UNTIL FIN-FICHIER OR WS-COMPTEUR = 20
+000570             READ NOTES-FILE
+000580                 AT END SET FIN-FICHIER TO TRUE
+000590                 NOT AT END
+000600                     ADD 1 TO WS-COMPTEUR
+000610                     MOVE WS-LIGNE-ENR TO WS-NOTE(WS-COMPTEUR)
+000620             END-READ
+000630         END-PERFORM
+000640         CLOSE NOTES-FILE
+000645         IF NOT FIN-FICHIER
+000646             DISPLAY "Attention : le fichier contient plus de 20"
+000647                 " notes - les suivantes sont ignorees"
+000648         END-IF
+000650     END-IF.
+000660 1000-CHARGER-NOTES-EXIT.
+000670     EXIT.
+
+000680*----------------------------------------------------------------
+000690* 2000-CALCULER-MOYENNE - OVER ONLY THE GRADES ACTUALLY LOADED
+000700*----------------------------------------------------------------
+000710 2000-CALCULER-MOYENNE.
+000720     IF WS-COMPTEUR > ZERO
+000730         PERFORM VARYING WS-IDX FROM 1 BY 1
+000740                 UNTIL WS-IDX > WS-COMPTEUR
+000750             ADD WS-NOTE(WS-IDX) TO WS-SOMME
+000760         END-PERFORM
+000770         COMPUTE WS-MOYENNE = WS-SOMME / WS-COMPTEUR
+000780     END-IF.
+000790 2000-CALCULER-MOYENNE-EXIT.
+000800     EXIT.
+
+000810*----------------------------------------------------------------
+000820* 3000-COMPTER-ADMIS-REFUSES - PASS/FAIL TALLY, THRESHOLD 10/20
+000830*----------------------------------------------------------------
+000840 3000-COMPTER-ADMIS-REFUSES.
+000850     PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-COMPTEUR
+000860         IF WS-NOTE(WS-IDX) >= 10
+000870             ADD 1 TO WS-NB-ADMIS
+000880         ELSE
+000890             ADD 1 TO WS-NB-REFUSES
+000900         END-IF
+000910     END-PERFORM.
+000920 3000-COMPTER-ADMIS-REFUSES-EXIT.
+000930     EXIT.
