@@ -1,17 +1,156 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ttc.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-PRIX PIC 9(3) VALUE 200.
-       01  WS-TVA PIC 9(2) VALUE 20.
-       01  WS-TTC PIC 9(4)V99.
-
-       PROCEDURE DIVISION.
-      
-           COMPUTE WS-TTC = WS-PRIX + (WS-PRIX * WS-TVA / 100).
-           DISPLAY "Prix TTC : " WS-TTC.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TTC.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  LOOK UP THE VAT RATE FROM A CATEGORY TABLE
+000110*                 INSTEAD OF APPLYING ONE FIXED WS-TVA TO EVERY
+000120*                 PRICE.
+000130* 2026-08-09  LM  TURN THE PROGRAM INTO A MULTI-LINE INVOICE:
+000140*                 READ A FILE OF ORDER LINES AND PRINT HT/TVA/
+000150*                 TTC PER LINE PLUS A GRAND TOTAL.
+000160*----------------------------------------------------------------
+
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+
+000200     SELECT LIGNES-FILE ASSIGN TO "LIGNES.DAT"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS WS-LIGNES-STATUS.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250*----------------------------------------------------------------
+000260* LIGNES - ONE ORDER LINE PER RECORD: PRICE, QUANTITY, CATEGORY
+000270*----------------------------------------------------------------
+000280 FD  LIGNES-FILE.
+000290 01  LIGNE-RECORD.
+000300     05 LIG-PRIX              PIC 9(05)V99.
+000310     05 LIG-QTE               PIC 9(03).
+000320     05 LIG-CATEGORIE         PIC 9(01).
+
+000330 WORKING-STORAGE SECTION.
+
+000340 01  WS-PRIX-HT               PIC 9(07)V99.
+
+000350 01  WS-CATEGORIE             PIC 9(01).
+
+000360*----------------------------------------------------------------
+000370* TAUX-TVA - ONE VAT RATE PER PRODUCT CATEGORY
+000380*     1 = TAUX NORMAL, 2 = TAUX REDUIT, 3 = TAUX SUPER-REDUIT
+000390*----------------------------------------------------------------
+000400 01  WS-TAUX-TVA-TABLE.
+000410     05 FILLER.
+000420         10 FILLER            PIC 9(01) VALUE 1.
+000430         10 FILLER            PIC 9(02)V99 VALUE 20.00.
+000440     05 FILLER.
+000450         10 FILLER            PIC 9(01) VALUE 2.
+000460         10 FILLER            PIC 9(02)V99 VALUE 10.00.
+000470     05 FILLER.
+000480         10 FILLER            PIC 9(01) VALUE 3.
+000490         10 FILLER            PIC 9(02)V99 VALUE 05.50.
+
+000500 01  WS-TAUX-TVA REDEFINES WS-TAUX-TVA-TABLE.
+000510     05 WS-TAUX-ENTRY OCCURS 3 TIMES INDEXED BY WS-IDX.
+000520         10 WS-TAUX-CODE      PIC 9(01).
+000530         10 WS-TAUX-VALEUR    PIC 9(02)V99.
+
+000540 01  WS-TVA                   PIC 9(02)V99.
+000550 01  WS-MONTANT-TVA           PIC 9(08)V99.
+000560 01  WS-TTC                   PIC 9(08)V99.
+
+000570 01  WS-TOTAL-HT              PIC 9(09)V99 VALUE ZERO.
+000580 01  WS-TOTAL-TVA             PIC 9(09)V99 VALUE ZERO.
+000590 01  WS-TOTAL-TTC             PIC 9(09)V99 VALUE ZERO.
+
+000600 01  WS-TROUVE                PIC X(01).
+000610     88 TAUX-TROUVE                   VALUE "O".
+000620     88 TAUX-ABSENT                   VALUE "N".
+
+000630 01  WS-LIGNES-STATUS         PIC X(02).
+000640     88 LIGNES-OK                     VALUE "00".
+
+000650 01  WS-SWITCHES.
+000660     05 WS-FIN-LIGNES         PIC X(01) VALUE "N".
+000670         88 FIN-LIGNES                VALUE "Y".
+
+000680 PROCEDURE DIVISION.
+
+000690*----------------------------------------------------------------
+000700* 0000-MAINLINE
+000710*----------------------------------------------------------------
+000720 0000-MAINLINE.
+000730     PERFORM 1000-EDITER-FACTURE
+000740         THRU 1000-EDITER-FACTURE-EXIT.
+000750     STOP RUN.
+
+000760*----------------------------------------------------------------
+000770* 1000-EDITER-FACTURE - ONE HT/TVA/TTC LINE PER ORDER LINE, THEN
+000780* THE INVOICE GRAND TOTAL
+000790*----------------------------------------------------------------
+000800 1000-EDITER-FACTURE.
+000810     OPEN INPUT LIGNES-FILE.
+000820     IF NOT LIGNES-OK
+000830         DISPLAY "Fichier des lignes introuvable : LIGNES.DAT"
+000840     ELSE
+000850         DISPLAY "Facture"
+000860         DISPLAY "-------"
+000870         PERFORM UNTIL FIN-LIGNES
+000880             READ LIGNES-FILE
+000890                 AT END SET FIN-LIGNES TO TRUE
+000900                 NOT AT END
+000910                     PERFORM 2000-TRAITER-LIGNE
+000920                         THRU 2000-TRAITER-LIGNE-EXIT
+000930             END-READ
+000940         END-PERFORM
+000950         CLOSE LIGNES-FILE
+000960         DISPLAY "-------"
+000970         DISPLAY "Total HT  : " WS-TOTAL-HT
+000980         DISPLAY "Total TVA : " WS-TOTAL-TVA
+000990         DISPLAY "Total TTC : " WS-TOTAL-TTC
+001000     END-IF.
+001010 1000-EDITER-FACTURE-EXIT.
+001020     EXIT.
+
+001030*----------------------------------------------------------------
+001040* 2000-TRAITER-LIGNE - HT/TVA/TTC FOR ONE ORDER LINE
+001050*----------------------------------------------------------------
+001060 2000-TRAITER-LIGNE.
+001070     MOVE LIG-CATEGORIE TO WS-CATEGORIE.
+001080     COMPUTE WS-PRIX-HT = LIG-PRIX * LIG-QTE.
+001090     PERFORM 3000-RECHERCHER-TAUX
+001100         THRU 3000-RECHERCHER-TAUX-EXIT.
+001110     IF TAUX-ABSENT
+001120         DISPLAY "Categorie de TVA inconnue : " WS-CATEGORIE
+001130     ELSE
+001140         COMPUTE WS-MONTANT-TVA = WS-PRIX-HT * WS-TVA / 100
+001150         COMPUTE WS-TTC = WS-PRIX-HT + WS-MONTANT-TVA
+001160         DISPLAY "Qte " LIG-QTE " x " LIG-PRIX
+001170             " HT : " WS-PRIX-HT " TVA : " WS-MONTANT-TVA
+001180             " TTC : " WS-TTC
+001190         ADD WS-PRIX-HT     TO WS-TOTAL-HT
+001200         ADD WS-MONTANT-TVA TO WS-TOTAL-TVA
+001210         ADD WS-TTC         TO WS-TOTAL-TTC
+001220     END-IF.
+001230 2000-TRAITER-LIGNE-EXIT.
+001240     EXIT.
+
+001250*----------------------------------------------------------------
+001260* 3000-RECHERCHER-TAUX - LOOK UP THE RATE FOR WS-CATEGORIE
+001270*----------------------------------------------------------------
+001280 3000-RECHERCHER-TAUX.
+001290     SET TAUX-ABSENT TO TRUE.
+001300     PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+001310         IF WS-TAUX-CODE(WS-IDX) = WS-CATEGORIE
+001320             MOVE WS-TAUX-VALEUR(WS-IDX) TO WS-TVA
+001330             SET TAUX-TROUVE TO TRUE
+001340         END-IF
+001350     END-PERFORM.
+001360 3000-RECHERCHER-TAUX-EXIT.
+001370     EXIT.
