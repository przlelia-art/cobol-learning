@@ -0,0 +1,249 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BULLETIN.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  NEW PROGRAM. JOINS NOTES.DAT'S PER-STUDENT
+000110*                 GRADES WITH ELEVES.TXT'S ROSTER, SO THE BULLETIN
+000120*                 SHOWS THE STUDENT ID ALONGSIDE THE AVERAGE
+000130*                 INSTEAD OF JUST THE NAME CAPTURED ON NOTES.DAT.
+000140*                 MATCHING IS BY NAME, THE ONLY FIELD THE TWO
+000150*                 FILES HAVE IN COMMON; ELEVES.TXT IS LOADED INTO
+000160*                 A TABLE FIRST SINCE ITS RECORD KEY IS STU-ID,
+000170*                 NOT THE NAME.
+000175* 2026-08-09  LM  WARN INSTEAD OF SILENTLY TRUNCATING WHEN
+000176*                 ELEVES.TXT HOLDS MORE THAN 20 STUDENTS - THOSE
+000177*                 PAST THE 20TH WOULD OTHERWISE COME BACK AS
+000178*                 "NUMERO ELEVE INCONNU" WITH NO EXPLANATION.
+000180*----------------------------------------------------------------
+
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+
+000220     SELECT NOTES-FILE ASSIGN TO "NOTES.DAT"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-NOTES-STATUS.
+
+000250     SELECT ELEVES-FILE ASSIGN TO "eleves.txt"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS STU-ID
+000290         FILE STATUS IS WS-ELEVES-STATUS.
+
+000300 DATA DIVISION.
+000310 FILE SECTION.
+
+000320*----------------------------------------------------------------
+000330* NOTES - ONE STUDENT'S NAME AND THREE GRADES PER RECORD
+000340*----------------------------------------------------------------
+000350 FD  NOTES-FILE.
+000360 01  NOTES-RECORD.
+000370     05 NOT-NOM-ETUDIANT      PIC X(20).
+000380     05 NOT-NOTE1             PIC 9(02).
+000390     05 NOT-NOTE2             PIC 9(02).
+000400     05 NOT-NOTE3             PIC 9(02).
+
+000410*----------------------------------------------------------------
+000420* ELEVES ROSTER - STUDENT ID AND NAME, KEYED BY STU-ID
+000430*----------------------------------------------------------------
+000440 FD  ELEVES-FILE.
+000450     COPY "STUDENT-RECORD.cpy"
+000460         REPLACING ==STUDENT-RECORD== BY ==WS-LIGNE-ENR==.
+
+000470 WORKING-STORAGE SECTION.
+
+000480 01  WS-NOM-ETUDIANT          PIC X(20).
+
+000490 01  WS-NOTES-TABLE.
+000500     05 WS-NOTE OCCURS 3 TIMES INDEXED BY WS-IDX
+000510                          PIC 9(02).
+
+000520*----------------------------------------------------------------
+000530* COEFFICIENTS - ONE PER GRADE, IN THE SAME ORDER (EXAM COUNTS
+000540* DOUBLE)
+000550*----------------------------------------------------------------
+000560 01  WS-COEFFICIENTS.
+000570     05 FILLER                PIC 9(01) VALUE 1.
+000580     05 FILLER                PIC 9(01) VALUE 1.
+000590     05 FILLER                PIC 9(01) VALUE 2.
+
+000600 01  WS-COEF-TABLE REDEFINES WS-COEFFICIENTS.
+000610     05 WS-COEF OCCURS 3 TIMES PIC 9(01).
+
+000620 01  WS-SOMME-PONDEREE        PIC 9(04).
+000630 01  WS-TOTAL-COEF            PIC 9(02).
+
+000640 01  WS-MOYENNE               PIC 9(02)V99.
+
+000650 01  WS-LETTRE                PIC X(01).
+
+000660*----------------------------------------------------------------
+000670* ELEVES TABLE - ID/NAME PAIRS LOADED FROM ELEVES.TXT, SEARCHED
+000680* BY NAME FOR EACH NOTES.DAT RECORD
+000690*----------------------------------------------------------------
+000700 01  WS-ELEVES-TABLE.
+000710     05 WS-ELEVE OCCURS 20 TIMES INDEXED BY WS-EDX.
+000720         10 WS-ELEVE-ID       PIC X(06).
+000730         10 WS-ELEVE-NOM      PIC X(20).
+
+000740 01  WS-NB-ELEVES             PIC 9(02) VALUE ZERO.
+
+000750 01  WS-ID-TROUVE             PIC X(06).
+
+000760 01  WS-SWITCHES.
+000770     05 WS-FIN-NOTES          PIC X(01) VALUE "N".
+000780         88 FIN-NOTES                 VALUE "Y".
+000790     05 WS-FIN-ELEVES         PIC X(01) VALUE "N".
+000800         88 FIN-ELEVES                VALUE "Y".
+000810     05 WS-ELEVE-OK           PIC X(01) VALUE "N".
+000820         88 ELEVE-TROUVE              VALUE "O".
+
+000830 01  WS-NOTES-STATUS          PIC X(02).
+000840     88 NOTES-OK                      VALUE "00".
+
+000850 01  WS-ELEVES-STATUS         PIC X(02).
+000860     88 ELEVES-OK                     VALUE "00".
+
+000870 PROCEDURE DIVISION.
+
+000880*----------------------------------------------------------------
+000890* 0000-MAINLINE
+000900*----------------------------------------------------------------
+000910 0000-MAINLINE.
+000920     PERFORM 1000-CHARGER-ELEVES
+000930         THRU 1000-CHARGER-ELEVES-EXIT.
+000940     PERFORM 2000-TRAITER-CLASSE
+000950         THRU 2000-TRAITER-CLASSE-EXIT.
+000960     STOP RUN.
+
+000970*----------------------------------------------------------------
+000980* 1000-CHARGER-ELEVES - LOAD UP TO 20 ID/NAME PAIRS FROM ELEVES.TXT
+000990*----------------------------------------------------------------
+001000 1000-CHARGER-ELEVES.
+001010     OPEN INPUT ELEVES-FILE.
+001020     IF NOT ELEVES-OK
+001030         DISPLAY "Fichier introuvable : eleves.txt"
+001040     ELSE
+001050         PERFORM UNTIL FIN-ELEVES OR WS-NB-ELEVES = 20
+001060             READ ELEVES-FILE
+001070                 AT END SET FIN-ELEVES TO TRUE
+001080                 NOT AT END
+001090                     ADD 1 TO WS-NB-ELEVES
+001100                     MOVE STU-ID  TO WS-ELEVE-ID(WS-NB-ELEVES)
+001110                     MOVE STU-NOM TO WS-ELEVE-NOM(WS-NB-ELEVES)
+001120             END-READ
+001130         END-PERFORM
+001140         CLOSE ELEVES-FILE
+001145         IF NOT FIN-ELEVES
+001146             DISPLAY "Attention : le fichier contient plus de 20"
+001147                 " eleves - les suivants seront donnes comme"
+001148                 " numero eleve inconnu"
+001149         END-IF
+001150     END-IF.
+001160 1000-CHARGER-ELEVES-EXIT.
+001170     EXIT.
+
+001180*----------------------------------------------------------------
+001190* 2000-TRAITER-CLASSE - ONE BULLETIN LINE PER STUDENT ON NOTES.DAT
+001200*----------------------------------------------------------------
+001210 2000-TRAITER-CLASSE.
+001220     OPEN INPUT NOTES-FILE.
+001230     IF NOT NOTES-OK
+001240         DISPLAY "Fichier des notes introuvable : NOTES.DAT"
+001250     ELSE
+001260         PERFORM UNTIL FIN-NOTES
+001270             READ NOTES-FILE
+001280                 AT END SET FIN-NOTES TO TRUE
+001290                 NOT AT END
+001300                     PERFORM 2100-CALCULER-ETUDIANT
+001310                         THRU 2100-CALCULER-ETUDIANT-EXIT
+001320             END-READ
+001330         END-PERFORM
+001340         CLOSE NOTES-FILE
+001350     END-IF.
+001360 2000-TRAITER-CLASSE-EXIT.
+001370     EXIT.
+
+001380*----------------------------------------------------------------
+001390* 2100-CALCULER-ETUDIANT - AVERAGE, LETTER GRADE AND ID LOOKUP FOR
+001400* ONE STUDENT
+001410*----------------------------------------------------------------
+001420 2100-CALCULER-ETUDIANT.
+001430     MOVE NOT-NOM-ETUDIANT TO WS-NOM-ETUDIANT.
+001440     MOVE NOT-NOTE1        TO WS-NOTE(1).
+001450     MOVE NOT-NOTE2        TO WS-NOTE(2).
+001460     MOVE NOT-NOTE3        TO WS-NOTE(3).
+001470     MOVE ZERO TO WS-SOMME-PONDEREE.
+001480     MOVE ZERO TO WS-TOTAL-COEF.
+001490     PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+001500         COMPUTE WS-SOMME-PONDEREE = WS-SOMME-PONDEREE
+001510             + (WS-NOTE(WS-IDX) * WS-COEF(WS-IDX))
+001520         END-COMPUTE
+001530         ADD WS-COEF(WS-IDX) TO WS-TOTAL-COEF
+001540     END-PERFORM.
+001550     COMPUTE WS-MOYENNE = WS-SOMME-PONDEREE / WS-TOTAL-COEF.
+001560     PERFORM 3000-DETERMINER-LETTRE
+001570         THRU 3000-DETERMINER-LETTRE-EXIT.
+001580     PERFORM 3500-RECHERCHER-ELEVE
+001590         THRU 3500-RECHERCHER-ELEVE-EXIT.
+001600     IF ELEVE-TROUVE
+001610         DISPLAY "Eleve " WS-ID-TROUVE " - "
+001620             FUNCTION TRIM(WS-NOM-ETUDIANT)
+001630     ELSE
+001640         DISPLAY FUNCTION TRIM(WS-NOM-ETUDIANT)
+001650             " - numero eleve inconnu"
+001660     END-IF.
+001670     DISPLAY "   Moyenne : " WS-MOYENNE " - Note : " WS-LETTRE.
+001680     IF WS-MOYENNE >= 10
+001690         DISPLAY "   Admis"
+001700     ELSE
+001710         DISPLAY "   Refuse"
+001720     END-IF.
+001730 2100-CALCULER-ETUDIANT-EXIT.
+001740     EXIT.
+
+001750*----------------------------------------------------------------
+001760* 3000-DETERMINER-LETTRE - LETTER GRADE FOR THE COMPUTED AVERAGE
+001770*----------------------------------------------------------------
+001780 3000-DETERMINER-LETTRE.
+001790     IF WS-MOYENNE >= 16
+001800         MOVE "A" TO WS-LETTRE
+001810     ELSE
+001820         IF WS-MOYENNE >= 14
+001830             MOVE "B" TO WS-LETTRE
+001840         ELSE
+001850             IF WS-MOYENNE >= 12
+001860                 MOVE "C" TO WS-LETTRE
+001870             ELSE
+001880                 IF WS-MOYENNE >= 10
+001890                     MOVE "D" TO WS-LETTRE
+001900                 ELSE
+001910                     MOVE "F" TO WS-LETTRE
+001920                 END-IF
+001930             END-IF
+001940         END-IF
+001950     END-IF.
+001960 3000-DETERMINER-LETTRE-EXIT.
+001970     EXIT.
+
+001980*----------------------------------------------------------------
+001990* 3500-RECHERCHER-ELEVE - LINEAR SEARCH OF WS-ELEVES-TABLE BY NAME
+002000*----------------------------------------------------------------
+002010 3500-RECHERCHER-ELEVE.
+002020     MOVE "N" TO WS-ELEVE-OK.
+002030     MOVE SPACES TO WS-ID-TROUVE.
+002040     SET WS-EDX TO 1.
+002050     PERFORM UNTIL WS-EDX > WS-NB-ELEVES OR ELEVE-TROUVE
+002060         IF WS-ELEVE-NOM(WS-EDX) = WS-NOM-ETUDIANT
+002070             SET ELEVE-TROUVE TO TRUE
+002080             MOVE WS-ELEVE-ID(WS-EDX) TO WS-ID-TROUVE
+002090         END-IF
+002100         SET WS-EDX UP BY 1
+002110     END-PERFORM.
+002120 3500-RECHERCHER-ELEVE-EXIT.
+002130     EXIT.
