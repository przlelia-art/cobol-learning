@@ -1,25 +1,155 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Moyenne.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-NOTE1 PIC 9(2) VALUE 14.
-       01  WS-NOTE2 PIC 9(2) VALUE 17.
-       01  WS-NOTE3 PIC 9(1) VALUE 9.
-       01 WS-MOYENNE PIC 9(2)V99.
-
-       PROCEDURE DIVISION.
-           COMPUTE WS-MOYENNE = (WS-NOTE1 + WS-NOTE2 + WS-NOTE3) /3.
-           DISPLAY "Moyenne : " WS-MOYENNE.
-
-           IF WS-MOYENNE >= 10
-               DISPLAY "Admis"
-           ELSE
-               DISPLAY "Refusé"
-           END-IF.
-
-           STOP RUN.
-
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MOYENNE.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  READ EACH STUDENT'S THREE GRADES FROM A NOTES
+000110*                 FILE INSTEAD OF HARDCODING ONE FICTIONAL
+000120*                 STUDENT, PRODUCING A REAL CLASS REPORT.
+000130* 2026-08-09  LM  DRIVE THE AVERAGE FROM A COEFFICIENTS TABLE
+000140*                 INSTEAD OF WEIGHTING EVERY GRADE EQUALLY.
+000150* 2026-08-09  LM  ADD A LETTER-GRADE COLUMN TO THE REPORT.
+000160*----------------------------------------------------------------
+
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+
+000200     SELECT NOTES-FILE ASSIGN TO "NOTES.DAT"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS WS-NOTES-STATUS.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250*----------------------------------------------------------------
+000260* NOTES - ONE STUDENT'S NAME AND THREE GRADES PER RECORD
+000270*----------------------------------------------------------------
+000280 FD  NOTES-FILE.
+000290 01  NOTES-RECORD.
+000300     05 NOT-NOM-ETUDIANT      PIC X(20).
+000310     05 NOT-NOTE1             PIC 9(02).
+000320     05 NOT-NOTE2             PIC 9(02).
+000330     05 NOT-NOTE3             PIC 9(02).
+
+000340 WORKING-STORAGE SECTION.
+
+000350 01  WS-NOM-ETUDIANT          PIC X(20).
+
+000360 01  WS-NOTES-TABLE.
+000370     05 WS-NOTE OCCURS 3 TIMES INDEXED BY WS-IDX
+000380                          PIC 9(02).
+
+000390*----------------------------------------------------------------
+000400* COEFFICIENTS - ONE PER GRADE, IN THE SAME ORDER (EXAM COUNTS
+000410* DOUBLE)
+000420*----------------------------------------------------------------
+000430 01  WS-COEFFICIENTS.
+000440     05 FILLER                PIC 9(01) VALUE 1.
+000450     05 FILLER                PIC 9(01) VALUE 1.
+000460     05 FILLER                PIC 9(01) VALUE 2.
+
+000470 01  WS-COEF-TABLE REDEFINES WS-COEFFICIENTS.
+000480     05 WS-COEF OCCURS 3 TIMES PIC 9(01).
+
+000490 01  WS-SOMME-PONDEREE        PIC 9(04).
+000500 01  WS-TOTAL-COEF            PIC 9(02).
+
+000510 01  WS-MOYENNE               PIC 9(02)V99.
+
+000520 01  WS-LETTRE                PIC X(01).
+
+000530 01  WS-NOTES-STATUS          PIC X(02).
+000540     88 NOTES-OK                      VALUE "00".
+
+000550 01  WS-SWITCHES.
+000560     05 WS-FIN-NOTES          PIC X(01) VALUE "N".
+000570         88 FIN-NOTES                 VALUE "Y".
+
+000580 PROCEDURE DIVISION.
+
+000590*----------------------------------------------------------------
+000600* 0000-MAINLINE
+000610*----------------------------------------------------------------
+000620 0000-MAINLINE.
+000630     PERFORM 1000-TRAITER-CLASSE
+000640         THRU 1000-TRAITER-CLASSE-EXIT.
+000650     STOP RUN.
+
+000660*----------------------------------------------------------------
+000670* 1000-TRAITER-CLASSE - ONE AVERAGE/ADMIS-REFUSE LINE PER STUDENT
+000680*----------------------------------------------------------------
+000690 1000-TRAITER-CLASSE.
+000700     OPEN INPUT NOTES-FILE.
+000710     IF NOT NOTES-OK
+000720         DISPLAY "Fichier des notes introuvable : NOTES.DAT"
+000730     ELSE
+000740         PERFORM UNTIL FIN-NOTES
+000750             READ NOTES-FILE
+000760                 AT END SET FIN-NOTES TO TRUE
+000770                 NOT AT END
+000780                     PERFORM 2000-CALCULER-ETUDIANT
+000790                         THRU 2000-CALCULER-ETUDIANT-EXIT
+000800             END-READ
+000810         END-PERFORM
+000820         CLOSE NOTES-FILE
+000830     END-IF.
+000840 1000-TRAITER-CLASSE-EXIT.
+000850     EXIT.
+
+000860*----------------------------------------------------------------
+000870* 2000-CALCULER-ETUDIANT - AVERAGE AND PASS/FAIL FOR ONE RECORD
+000880*----------------------------------------------------------------
+000890 2000-CALCULER-ETUDIANT.
+000900     MOVE NOT-NOM-ETUDIANT TO WS-NOM-ETUDIANT.
+000910     MOVE NOT-NOTE1        TO WS-NOTE(1).
+000920     MOVE NOT-NOTE2        TO WS-NOTE(2).
+000930     MOVE NOT-NOTE3        TO WS-NOTE(3).
+000940     MOVE ZERO TO WS-SOMME-PONDEREE.
+000950     MOVE ZERO TO WS-TOTAL-COEF.
+000960     PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+000970         COMPUTE WS-SOMME-PONDEREE = WS-SOMME-PONDEREE
+000980             + (WS-NOTE(WS-IDX) * WS-COEF(WS-IDX))
+000990         END-COMPUTE
+001000         ADD WS-COEF(WS-IDX) TO WS-TOTAL-COEF
+001010     END-PERFORM.
+001020     COMPUTE WS-MOYENNE = WS-SOMME-PONDEREE / WS-TOTAL-COEF.
+001030     PERFORM 3000-DETERMINER-LETTRE
+001040         THRU 3000-DETERMINER-LETTRE-EXIT.
+001050     DISPLAY FUNCTION TRIM(WS-NOM-ETUDIANT)
+001060         " - Moyenne : " WS-MOYENNE " - Note : " WS-LETTRE.
+001070     IF WS-MOYENNE >= 10
+001080         DISPLAY "Admis"
+001090     ELSE
+001100         DISPLAY "Refuse"
+001110     END-IF.
+001120 2000-CALCULER-ETUDIANT-EXIT.
+001130     EXIT.
+
+001140*----------------------------------------------------------------
+001150* 3000-DETERMINER-LETTRE - LETTER GRADE FOR THE COMPUTED AVERAGE
+001160*----------------------------------------------------------------
+001170 3000-DETERMINER-LETTRE.
+001180     IF WS-MOYENNE >= 16
+001190         MOVE "A" TO WS-LETTRE
+001200     ELSE
+001210         IF WS-MOYENNE >= 14
+001220             MOVE "B" TO WS-LETTRE
+001230         ELSE
+001240             IF WS-MOYENNE >= 12
+001250                 MOVE "C" TO WS-LETTRE
+001260             ELSE
+001270                 IF WS-MOYENNE >= 10
+001280                     MOVE "D" TO WS-LETTRE
+001290                 ELSE
+001300                     MOVE "F" TO WS-LETTRE
+001310                 END-IF
+001320             END-IF
+001330         END-IF
+001340     END-IF.
+001350 3000-DETERMINER-LETTRE-EXIT.
+001360     EXIT.
