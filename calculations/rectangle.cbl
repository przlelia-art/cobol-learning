@@ -1,20 +1,128 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Rectangle.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-LONGUEUR PIC 9(2) VALUE 15.
-       01  WS-LARGEUR PIC 9(1) VALUE 8. 
-       01  WS-PERIMETRE PIC 9(2).
-       01  WS-AIRE PIC 9(3).  
-
-       PROCEDURE DIVISION.
-           COMPUTE WS-PERIMETRE = (WS-LONGUEUR + WS-LARGEUR) * 2.
-           DISPLAY "Perimetre : " WS-PERIMETRE.
-
-           COMPUTE WS-AIRE = WS-LONGUEUR * WS-LARGEUR.
-           DISPLAY "Aire : " WS-AIRE
-
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    RECTANGLE.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  READ A FILE OF LENGTH/WIDTH PAIRS AND EMIT A
+000110*                 PERIMETER/AIRE LINE PER SHAPE INSTEAD OF ONE
+000120*                 HARDCODED RECTANGLE.
+000130* 2026-08-09  LM  WIDEN THE NUMERIC FIELDS AND ADD A SHAPE-TYPE
+000140*                 FLAG SO TRIANGLES AND CIRCLES CAN BE COMPUTED
+000150*                 ALONGSIDE RECTANGLES.
+000160*----------------------------------------------------------------
+
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+
+000200     SELECT FORMES-FILE ASSIGN TO "FORMES.DAT"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS WS-FORMES-STATUS.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250*----------------------------------------------------------------
+000260* FORMES - ONE SHAPE PER RECORD: TYPE (R/T/C) PLUS TWO
+000270* DIMENSIONS (LONGUEUR/LARGEUR, BASE/HAUTEUR, OR RAYON UNUSED)
+000280*----------------------------------------------------------------
+000290 FD  FORMES-FILE.
+000300 01  FORME-RECORD.
+000310     05 FOR-TYPE              PIC X(01).
+000320     05 FOR-DIM1              PIC 9(05).
+000330     05 FOR-DIM2              PIC 9(05).
+
+000340 WORKING-STORAGE SECTION.
+
+000350 01  WS-TYPE                  PIC X(01).
+000360     88 FORME-RECTANGLE               VALUE "R" "r".
+000370     88 FORME-TRIANGLE                VALUE "T" "t".
+000380     88 FORME-CERCLE                  VALUE "C" "c".
+
+000390 01  WS-LONGUEUR              PIC 9(05).
+000400 01  WS-LARGEUR               PIC 9(05).
+000410 01  WS-PERIMETRE             PIC 9(07)V99.
+000420 01  WS-AIRE                  PIC 9(08)V99.
+
+000430 01  WS-PI                    PIC 9V9(05) VALUE 3.14159.
+
+000440 01  WS-FORMES-STATUS         PIC X(02).
+000450     88 FORMES-OK                     VALUE "00".
+
+000460 01  WS-SWITCHES.
+000470     05 WS-FIN-FORMES         PIC X(01) VALUE "N".
+000480         88 FIN-FORMES                VALUE "Y".
+
+000490 PROCEDURE DIVISION.
+
+000500*----------------------------------------------------------------
+000510* 0000-MAINLINE
+000520*----------------------------------------------------------------
+000530 0000-MAINLINE.
+000540     PERFORM 1000-TRAITER-FORMES
+000550         THRU 1000-TRAITER-FORMES-EXIT.
+000560     STOP RUN.
+
+000570*----------------------------------------------------------------
+000580* 1000-TRAITER-FORMES - ONE PERIMETRE/AIRE LINE PER SHAPE
+000590*----------------------------------------------------------------
+000600 1000-TRAITER-FORMES.
+000610     OPEN INPUT FORMES-FILE.
+000620     IF NOT FORMES-OK
+000630         DISPLAY "Fichier des formes introuvable : FORMES.DAT"
+000640     ELSE
+000650         PERFORM UNTIL FIN-FORMES
+000660             READ FORMES-FILE
+000670                 AT END SET FIN-FORMES TO TRUE
+000680                 NOT AT END
+000690                     PERFORM 2000-CALCULER-FORME
+000700                         THRU 2000-CALCULER-FORME-EXIT
+000710             END-READ
+000720         END-PERFORM
+000730         CLOSE FORMES-FILE
+000740     END-IF.
+000750 1000-TRAITER-FORMES-EXIT.
+000760     EXIT.
+
+000770*----------------------------------------------------------------
+000780* 2000-CALCULER-FORME - PERIMETRE AND/OR AIRE FOR ONE RECORD,
+000790* DISPATCHED BY FOR-TYPE (RECTANGLE, TRIANGLE OR CERCLE)
+000800*----------------------------------------------------------------
+000810 2000-CALCULER-FORME.
+000820     MOVE FOR-TYPE TO WS-TYPE.
+000830     MOVE FOR-DIM1 TO WS-LONGUEUR.
+000840     MOVE FOR-DIM2 TO WS-LARGEUR.
+000850     MOVE ZERO TO WS-PERIMETRE.
+000860     MOVE ZERO TO WS-AIRE.
+000870     IF FORME-RECTANGLE
+000880         COMPUTE WS-PERIMETRE = (WS-LONGUEUR + WS-LARGEUR) * 2
+000890         COMPUTE WS-AIRE = WS-LONGUEUR * WS-LARGEUR
+000900         DISPLAY "Rectangle " WS-LONGUEUR "x" WS-LARGEUR
+000910         DISPLAY "Perimetre : " WS-PERIMETRE
+000920         DISPLAY "Aire : " WS-AIRE
+000930     ELSE
+000940         IF FORME-TRIANGLE
+000950             COMPUTE WS-AIRE =
+000960                 (WS-LONGUEUR * WS-LARGEUR) / 2
+000970             DISPLAY "Triangle base " WS-LONGUEUR
+000980                 " hauteur " WS-LARGEUR
+000990             DISPLAY "Aire : " WS-AIRE
+001000         ELSE
+001010             IF FORME-CERCLE
+001020                 COMPUTE WS-PERIMETRE = 2 * WS-PI * WS-LONGUEUR
+001030                 COMPUTE WS-AIRE =
+001040                     WS-PI * WS-LONGUEUR * WS-LONGUEUR
+001050                 DISPLAY "Cercle rayon " WS-LONGUEUR
+001060                 DISPLAY "Perimetre : " WS-PERIMETRE
+001070                 DISPLAY "Aire : " WS-AIRE
+001080             ELSE
+001090                 DISPLAY "Type de forme inconnu : " WS-TYPE
+001100             END-IF
+001110         END-IF
+001120     END-IF.
+001130 2000-CALCULER-FORME-EXIT.
+001140     EXIT.
