@@ -1,22 +1,159 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Somme.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-COMPTEUR PIC 9(2).
-       01  WS-SOMME PIC 9(4) VALUE 0.
-
-       PROCEDURE DIVISION.
-
-       PERFORM VARYING WS-COMPTEUR FROM 1 BY 1 UNTIL WS-COMPTEUR > 20
-           IF FUNCTION MOD(WS-COMPTEUR, 2)  = 0
-               ADD WS-COMPTEUR TO WS-SOMME
-           END-IF
-       END-PERFORM.
-
-           DISPLAY "Somme des nombres pairs : " WS-SOMME.
-
-           STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SOMME.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  ADD A MODE SWITCH (ODD/EVEN/ALL) AND A
+000110*                 CONFIGURABLE UPPER BOUND INSTEAD OF THE FIXED
+000120*                 "SUM OF EVENS 1 TO 20".
+000130* 2026-08-09  LM  ADD A BATCH MODE THAT READS A FILE OF
+000140*                 RANGE/PARITY REQUESTS AND PRINTS ONE REPORT
+000150*                 LINE PER REQUEST.
+000160*----------------------------------------------------------------
+
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+
+000200     SELECT DEMANDES-FILE ASSIGN TO "DEMANDES.DAT"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS WS-DEMANDES-STATUS.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250*----------------------------------------------------------------
+000260* DEMANDES - ONE RANGE/PARITY REQUEST PER RECORD FOR BATCH MODE
+000270*----------------------------------------------------------------
+000280 FD  DEMANDES-FILE.
+000290 01  DEMANDE-RECORD.
+000300     05 DEM-MODE              PIC X(01).
+000310     05 DEM-BORNE             PIC 9(04).
+
+000320 WORKING-STORAGE SECTION.
+
+000330 01  WS-COMPTEUR              PIC 9(04).
+
+000340 01  WS-SOMME                 PIC 9(08) VALUE ZERO.
+
+000350 01  WS-BORNE                 PIC 9(04).
+
+000360 01  WS-MODE                  PIC X(01).
+000370     88 MODE-PAIRS                    VALUE "P" "p".
+000380     88 MODE-IMPAIRS                  VALUE "I" "i".
+000390     88 MODE-TOUS                     VALUE "T" "t".
+
+000400 01  WS-SOURCE                PIC X(01).
+000410     88 SOURCE-FICHIER                VALUE "F" "f".
+000420     88 SOURCE-INDIVIDUELLE           VALUE "I" "i".
+
+000430 01  WS-DEMANDES-STATUS       PIC X(02).
+000440     88 DEMANDES-OK                   VALUE "00".
+
+000450 01  WS-SWITCHES.
+000460     05 WS-FIN-DEMANDES       PIC X(01) VALUE "N".
+000470         88 FIN-DEMANDES              VALUE "Y".
+
+000480 PROCEDURE DIVISION.
+
+000490*----------------------------------------------------------------
+000500* 0000-MAINLINE
+000510*----------------------------------------------------------------
+000520 0000-MAINLINE.
+000530     DISPLAY "Demande individuelle (I) ou fichier de demandes ".
+000540     DISPLAY "(F) ? ".
+000550     ACCEPT WS-SOURCE.
+000560     IF SOURCE-FICHIER
+000570         PERFORM 4000-TRAITER-FICHIER
+000580             THRU 4000-TRAITER-FICHIER-EXIT
+000590     ELSE
+000600         PERFORM 1000-SAISIR-PARAMETRES
+000610             THRU 1000-SAISIR-PARAMETRES-EXIT
+000620         PERFORM 2000-CALCULER-SOMME
+000630             THRU 2000-CALCULER-SOMME-EXIT
+000640         PERFORM 3000-EDITER-RESULTAT
+000650             THRU 3000-EDITER-RESULTAT-EXIT
+000660     END-IF.
+000670     STOP RUN.
+
+000680*----------------------------------------------------------------
+000690* 1000-SAISIR-PARAMETRES - MODE (P/I/T) AND UPPER BOUND
+000700*----------------------------------------------------------------
+000710 1000-SAISIR-PARAMETRES.
+000720     DISPLAY "Nombres pairs (P), impairs (I) ou tous (T) ? ".
+000730     ACCEPT WS-MODE.
+000740     DISPLAY "Jusqu'a quelle valeur ? ".
+000750     ACCEPT WS-BORNE.
+000760 1000-SAISIR-PARAMETRES-EXIT.
+000770     EXIT.
+
+000780*----------------------------------------------------------------
+000790* 2000-CALCULER-SOMME - TOTAL 1..WS-BORNE UNDER THE CHOSEN MODE
+000800*----------------------------------------------------------------
+000810 2000-CALCULER-SOMME.
+000820     MOVE ZERO TO WS-SOMME.
+000830     PERFORM VARYING WS-COMPTEUR FROM 1 BY 1
+000840             UNTIL WS-COMPTEUR > WS-BORNE
+000850         IF MODE-TOUS
+000860             ADD WS-COMPTEUR TO WS-SOMME
+000870         ELSE
+000880             IF MODE-IMPAIRS
+000890                 IF FUNCTION MOD(WS-COMPTEUR, 2) NOT = 0
+000900                     ADD WS-COMPTEUR TO WS-SOMME
+000910                 END-IF
+000920             ELSE
+000930                 IF FUNCTION MOD(WS-COMPTEUR, 2) = 0
+000940                     ADD WS-COMPTEUR TO WS-SOMME
+000950                 END-IF
+000960             END-IF
+000970         END-IF
+000980     END-PERFORM.
+000990 2000-CALCULER-SOMME-EXIT.
+001000     EXIT.
+
+001010*----------------------------------------------------------------
+001020* 3000-EDITER-RESULTAT
+001030*----------------------------------------------------------------
+001040 3000-EDITER-RESULTAT.
+001050     IF MODE-IMPAIRS
+001060         DISPLAY "Somme des nombres impairs : " WS-SOMME
+001070     ELSE
+001080         IF MODE-TOUS
+001090             DISPLAY "Somme de tous les nombres : " WS-SOMME
+001100         ELSE
+001110             DISPLAY "Somme des nombres pairs : " WS-SOMME
+001120         END-IF
+001130     END-IF.
+001140 3000-EDITER-RESULTAT-EXIT.
+001150     EXIT.
+
+001160*----------------------------------------------------------------
+001170* 4000-TRAITER-FICHIER - ONE REPORT LINE PER BATCHED REQUEST
+001180*----------------------------------------------------------------
+001190 4000-TRAITER-FICHIER.
+001200     OPEN INPUT DEMANDES-FILE.
+001210     IF NOT DEMANDES-OK
+001220         DISPLAY "Fichier des demandes introuvable : DEMANDES.DAT"
+001230     ELSE
+001240         DISPLAY "Rapport des sommes demandees"
+001250         DISPLAY "-----------------------------"
+001260         PERFORM UNTIL FIN-DEMANDES
+001270             READ DEMANDES-FILE
+001280                 AT END SET FIN-DEMANDES TO TRUE
+001290                 NOT AT END
+001300                     MOVE DEM-MODE  TO WS-MODE
+001310                     MOVE DEM-BORNE TO WS-BORNE
+001320                     PERFORM 2000-CALCULER-SOMME
+001330                         THRU 2000-CALCULER-SOMME-EXIT
+001340                     PERFORM 3000-EDITER-RESULTAT
+001350                         THRU 3000-EDITER-RESULTAT-EXIT
+001360             END-READ
+001370         END-PERFORM
+001380         CLOSE DEMANDES-FILE
+001390     END-IF.
+001400 4000-TRAITER-FICHIER-EXIT.
+001410     EXIT.
