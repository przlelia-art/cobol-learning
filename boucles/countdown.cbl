@@ -1,17 +1,103 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Countdown.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-COMPTEUR PIC S9(2).
-
-       PROCEDURE DIVISION.
-
-       PERFORM VARYING WS-COMPTEUR FROM 10 BY -1 UNTIL WS-COMPTEUR < 0
-           DISPLAY WS-COMPTEUR
-       END-PERFORM.
-           
-           DISPLAY "Décollage !".
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COUNTDOWN.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  ACCEPT THE STARTING VALUE INSTEAD OF ALWAYS
+000110*                 COUNTING DOWN FROM A FIXED 10.
+000120* 2026-08-09  LM  APPEND EACH RUN TO THE LAUNCH-LOG HISTORY.
+000130*----------------------------------------------------------------
+
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+
+000170     SELECT LAUNCH-LOG-FILE ASSIGN TO "LAUNCHLG.DAT"
+000180         ORGANIZATION IS LINE SEQUENTIAL
+000190         FILE STATUS IS WS-LOG-STATUS.
+
+000200 DATA DIVISION.
+000210 FILE SECTION.
+
+000220 FD  LAUNCH-LOG-FILE.
+000230 01  LOG-RECORD.
+000240     05 LOG-DATE              PIC X(08).
+000250     05 LOG-TIME              PIC X(06).
+000260     05 LOG-OPERATEUR         PIC X(20).
+000270     05 LOG-DEPART            PIC 9(04).
+
+000280 WORKING-STORAGE SECTION.
+
+000290 01  WS-DEPART               PIC S9(04).
+
+000300 01  WS-COMPTEUR              PIC S9(04).
+
+000310 01  WS-OPERATEUR             PIC X(20).
+
+000320 01  WS-DATE-JOUR             PIC 9(08).
+
+000330 01  WS-HEURE-JOUR            PIC 9(08).
+
+000340 01  WS-LOG-STATUS            PIC X(02).
+000350     88 LOG-OK                        VALUE "00".
+
+000360 PROCEDURE DIVISION.
+
+000370*----------------------------------------------------------------
+000380* 0000-MAINLINE
+000390*----------------------------------------------------------------
+000400 0000-MAINLINE.
+000410     PERFORM 1000-SAISIR-DEPART
+000420         THRU 1000-SAISIR-DEPART-EXIT.
+000430     PERFORM 1500-JOURNALISER-LANCEMENT
+000440         THRU 1500-JOURNALISER-LANCEMENT-EXIT.
+000450     PERFORM 2000-COMPTER-A-REBOURS
+000460         THRU 2000-COMPTER-A-REBOURS-EXIT.
+000470     DISPLAY "Decollage !".
+000480     STOP RUN.
+
+000490*----------------------------------------------------------------
+000500* 1000-SAISIR-DEPART - VALEUR DE DEPART DU COMPTE A REBOURS
+000510*----------------------------------------------------------------
+000520 1000-SAISIR-DEPART.
+000530     DISPLAY "Valeur de depart ? ".
+000540     ACCEPT WS-DEPART.
+000550 1000-SAISIR-DEPART-EXIT.
+000560     EXIT.
+
+000570*----------------------------------------------------------------
+000580* 1500-JOURNALISER-LANCEMENT - APPEND A LINE TO THE LAUNCH LOG
+000590*----------------------------------------------------------------
+000600 1500-JOURNALISER-LANCEMENT.
+000610     DISPLAY "Operateur ? ".
+000620     ACCEPT WS-OPERATEUR.
+000630     ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+000640     ACCEPT WS-HEURE-JOUR FROM TIME.
+000650     OPEN EXTEND LAUNCH-LOG-FILE.
+000660     IF NOT LOG-OK
+000670         CLOSE LAUNCH-LOG-FILE
+000680         OPEN OUTPUT LAUNCH-LOG-FILE
+000690     END-IF.
+000700     MOVE WS-DATE-JOUR        TO LOG-DATE.
+000710     MOVE WS-HEURE-JOUR(1:6) TO LOG-TIME.
+000720     MOVE WS-OPERATEUR        TO LOG-OPERATEUR.
+000730     MOVE WS-DEPART           TO LOG-DEPART.
+000740     WRITE LOG-RECORD.
+000750     CLOSE LAUNCH-LOG-FILE.
+000760 1500-JOURNALISER-LANCEMENT-EXIT.
+000770     EXIT.
+
+000780*----------------------------------------------------------------
+000790* 2000-COMPTER-A-REBOURS
+000800*----------------------------------------------------------------
+000810 2000-COMPTER-A-REBOURS.
+000820     PERFORM VARYING WS-COMPTEUR FROM WS-DEPART BY -1
+000830             UNTIL WS-COMPTEUR < 0
+000840         DISPLAY WS-COMPTEUR
+000850     END-PERFORM.
+000860 2000-COMPTER-A-REBOURS-EXIT.
+000870     EXIT.
