@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020* ORDER-RECORD - ORDER NUMBER AND PRODUCT CODE FOR ONE ORDER
+000030*----------------------------------------------------------------
+000040* 2026-08-09  LM  NEW COPYBOOK. WS-COMMANDE AND ORDERS-RECORD IN
+000050*                 COMMANDE CARRIED THE SAME TWO FIELDS UNDER TWO
+000060*                 DIFFERENT PREFIXES; SHARING THE LAYOUT HERE
+000070*                 MEANS A FUTURE FIELD ONLY HAS TO BE ADDED ONCE.
+000075* 2026-08-09  LM  ADD QUANTITY AND ORDER TOTAL SO THE ORDERS LOG
+000076*                 KEEPS WHAT WAS BILLED, NOT JUST WHAT WAS CODED.
+000080*----------------------------------------------------------------
+000090 01  ORDER-RECORD.
+000100     05 CMD-NUM-CMD           PIC 9(08).
+000110     05 CMD-CODE-PROD         PIC X(04).
+000120     05 CMD-QUANTITE          PIC 9(05).
+000130     05 CMD-MONTANT           PIC 9(07)V99.
