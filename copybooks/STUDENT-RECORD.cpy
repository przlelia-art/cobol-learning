@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020* STUDENT-RECORD - ONE LINE OF ELEVES.TXT
+000030*----------------------------------------------------------------
+000040* 2026-08-09  LM  NEW COPYBOOK. THE NAME-BEARING FIRST 20 BYTES
+000050*                 WERE ADDRESSED BY SUBSTRING (1:20) IN SEVERAL
+000060*                 PROGRAMS; PULLING THE LAYOUT OUT HERE MEANS A
+000070*                 FUTURE FIELD ADDED AFTER THE NAME ONLY HAS TO
+000080*                 BE DECLARED ONCE.
+000085* 2026-08-09  LM  ADD STU-ID AS THE RECORD KEY NOW THAT ELEVES.TXT
+000086*                 IS AN INDEXED FILE INSTEAD OF A FLAT LIST.
+000090*----------------------------------------------------------------
+000100 01  STUDENT-RECORD.
+000105     05 STU-ID                PIC X(06).
+000110     05 STU-NOM               PIC X(20).
+000120     05 FILLER                PIC X(24).
