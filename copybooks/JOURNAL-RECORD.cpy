@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------------
+000020* JOURNAL-RECORD - ONE LINE OF JOURNAL.TXT, THE SHARED RUN-AUDIT
+000030* TRAIL FOR THE FICHIERS PROGRAMS
+000040*----------------------------------------------------------------
+000050* 2026-08-09  LM  NEW COPYBOOK. EVERY FICHIERS PROGRAM APPENDS
+000060*                 ONE LINE HERE ON COMPLETION SO AN OPERATOR CAN
+000070*                 SEE WHAT RAN, WHEN, AND WHETHER IT WORKED.
+000075* 2026-08-09  LM  ADD JNL-NB-ENREGISTREMENTS SO THE AUDIT TRAIL
+000076*                 ALSO SHOWS HOW MANY RECORDS EACH RUN PROCESSED,
+000077*                 NOT JUST THAT IT RAN.
+000080*----------------------------------------------------------------
+000090 01  JOURNAL-RECORD.
+000100     05 JNL-PROGRAMME         PIC X(15).
+000110     05 FILLER                PIC X(01) VALUE SPACE.
+000120     05 JNL-DATE              PIC 9(08).
+000130     05 FILLER                PIC X(01) VALUE SPACE.
+000140     05 JNL-HEURE             PIC 9(06).
+000150     05 FILLER                PIC X(01) VALUE SPACE.
+000155     05 JNL-NB-ENREGISTREMENTS PIC 9(06).
+000156     05 FILLER                PIC X(01) VALUE SPACE.
+000160     05 JNL-MESSAGE           PIC X(40).
