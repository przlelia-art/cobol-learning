@@ -0,0 +1,135 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EXPORTERCSV.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  NEW PROGRAM. EXPORTS ELEVES.TXT TO ELEVES.CSV
+000110*                 WITH A HEADER LINE SO THE ENROLLMENT ROSTER CAN
+000120*                 BE OPENED DIRECTLY IN A SPREADSHEET.
+000125* 2026-08-09  LM  RECORD THE NUMBER OF ROWS EXPORTED ON THE
+000126*                 JOURNAL.TXT COMPLETION LINE.
+000130*----------------------------------------------------------------
+
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+
+000170     SELECT MON-FICHIER ASSIGN TO "eleves.txt"
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS SEQUENTIAL
+000200         RECORD KEY IS STU-ID
+000210         FILE STATUS IS WS-FICHIER-STATUS.
+
+000220     SELECT CSV-FILE ASSIGN TO "eleves.csv"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-CSV-STATUS.
+
+000250     SELECT JOURNAL-FILE ASSIGN TO "journal.txt"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-JOURNAL-STATUS.
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+
+000300 FD  MON-FICHIER.
+000310     COPY "STUDENT-RECORD.cpy"
+000320         REPLACING ==STUDENT-RECORD== BY ==WS-LIGNE-ENR==.
+
+000330 FD  CSV-FILE.
+000340 01  WS-LIGNE-CSV             PIC X(80).
+
+000350 FD  JOURNAL-FILE.
+000360     COPY "JOURNAL-RECORD.cpy".
+
+000370 WORKING-STORAGE SECTION.
+
+000380 01  WS-NB-LIGNES             PIC 9(04) VALUE ZERO.
+
+000390 01  WS-FICHIER-STATUS        PIC X(02).
+000400     88 FICHIER-OK                     VALUE "00".
+
+000410 01  WS-CSV-STATUS            PIC X(02).
+000420     88 CSV-OK                         VALUE "00".
+
+000430 01  WS-JOURNAL-STATUS        PIC X(02).
+000440     88 JOURNAL-OK                     VALUE "00".
+
+000450 01  WS-SWITCHES.
+000460     05 WS-FIN                PIC X(01) VALUE "N".
+000470         88 FIN-FICHIER               VALUE "Y".
+
+000480 PROCEDURE DIVISION.
+
+000490*----------------------------------------------------------------
+000500* 0000-MAINLINE
+000510*----------------------------------------------------------------
+000520 0000-MAINLINE.
+000530     PERFORM 1000-EXPORTER-CSV
+000540         THRU 1000-EXPORTER-CSV-EXIT.
+000550     PERFORM 8000-TRACER-JOURNAL
+000560         THRU 8000-TRACER-JOURNAL-EXIT.
+000570     GOBACK.
+
+000580*----------------------------------------------------------------
+000590* 1000-EXPORTER-CSV - HEADER LINE, THEN ONE ROW PER STUDENT
+000600*----------------------------------------------------------------
+000610 1000-EXPORTER-CSV.
+000620     OPEN INPUT MON-FICHIER.
+000630     IF NOT FICHIER-OK
+000640         DISPLAY "Fichier introuvable : eleves.txt"
+000650     ELSE
+000660         OPEN OUTPUT CSV-FILE
+000670         MOVE "ID,NOM" TO WS-LIGNE-CSV
+000680         WRITE WS-LIGNE-CSV
+000690         PERFORM UNTIL FIN-FICHIER
+000700             READ MON-FICHIER
+000710                 AT END SET FIN-FICHIER TO TRUE
+000720                 NOT AT END
+000730                     PERFORM 1500-ECRIRE-LIGNE-CSV
+000740                         THRU 1500-ECRIRE-LIGNE-CSV-EXIT
+000750             END-READ
+000760         END-PERFORM
+000770         CLOSE CSV-FILE
+000780         CLOSE MON-FICHIER
+000790         DISPLAY "Eleves exportes vers eleves.csv : " WS-NB-LIGNES
+000800     END-IF.
+000810 1000-EXPORTER-CSV-EXIT.
+000820     EXIT.
+
+000830*----------------------------------------------------------------
+000840* 1500-ECRIRE-LIGNE-CSV - ONE STUDENT ID,NAME ROW
+000850*----------------------------------------------------------------
+000860 1500-ECRIRE-LIGNE-CSV.
+000870     MOVE SPACES TO WS-LIGNE-CSV.
+000880     STRING STU-ID             DELIMITED BY SIZE
+000890            ","                DELIMITED BY SIZE
+000900            FUNCTION TRIM(STU-NOM) DELIMITED BY SIZE
+000910         INTO WS-LIGNE-CSV.
+000920     WRITE WS-LIGNE-CSV.
+000930     ADD 1 TO WS-NB-LIGNES.
+000940 1500-ECRIRE-LIGNE-CSV-EXIT.
+000950     EXIT.
+
+000960*----------------------------------------------------------------
+000970* 8000-TRACER-JOURNAL - APPEND ONE COMPLETION LINE TO JOURNAL.TXT
+000980*----------------------------------------------------------------
+000990 8000-TRACER-JOURNAL.
+001000     MOVE SPACES TO JOURNAL-RECORD.
+001010     MOVE "EXPORTERCSV" TO JNL-PROGRAMME.
+001020     ACCEPT JNL-DATE FROM DATE YYYYMMDD.
+001030     ACCEPT JNL-HEURE FROM TIME.
+001040     MOVE "Export CSV effectue" TO JNL-MESSAGE.
+001045     MOVE WS-NB-LIGNES TO JNL-NB-ENREGISTREMENTS.
+001050     OPEN EXTEND JOURNAL-FILE.
+001060     IF NOT JOURNAL-OK
+001070         CLOSE JOURNAL-FILE
+001080         OPEN OUTPUT JOURNAL-FILE
+001090     END-IF.
+001100     WRITE JOURNAL-RECORD.
+001110     CLOSE JOURNAL-FILE.
+001120 8000-TRACER-JOURNAL-EXIT.
+001130     EXIT.
