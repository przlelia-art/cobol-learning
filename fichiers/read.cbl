@@ -1,39 +1,201 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LireFichier.
-       AUTHOR. Lélia.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT MON-FICHIER ASSIGN TO "eleves.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD MON-FICHIER.
-       01  WS-LIGNE PIC X(50).
-
-       WORKING-STORAGE SECTION.
-       01  WS-NOM PIC X(20).
-       01  WS-FIN PIC X.
-
-       PROCEDURE DIVISION.
-
-           OPEN INPUT MON-FICHIER
-           MOVE "N" TO WS-FIN
-
-           PERFORM UNTIL WS-FIN = "Y"
-               READ MON-FICHIER INTO WS-LIGNE
-                   AT END MOVE "Y" TO WS-FIN
-               END-READ
-               IF WS-FIN = "N"
-                   DISPLAY WS-LIGNE
-               END-IF
-           END-PERFORM.
-
-           CLOSE MON-FICHIER
-
-           STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LIREFICHIER.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  DISPLAY A RUNNING SEQUENCE NUMBER ALONGSIDE
+000110*                 EACH LINE INSTEAD OF A BARE DISPLAY WS-LIGNE.
+000120* 2026-08-09  LM  ACCEPT A SEARCH VALUE AND ONLY DISPLAY LINES
+000130*                 CONTAINING IT, SO ONE STUDENT CAN BE PULLED UP
+000140*                 WITHOUT SCROLLING THE WHOLE ROSTER.
+000141* 2026-08-09  LM  SHARE THE ELEVES.TXT RECORD LAYOUT WITH THE
+000142*                 OTHER FICHIERS PROGRAMS VIA THE STUDENT-RECORD
+000143*                 COPYBOOK INSTEAD OF A LOCAL PIC X(50).
+000144* 2026-08-09  LM  APPEND A COMPLETION LINE TO JOURNAL.TXT, THE
+000145*                 SHARED RUN-AUDIT TRAIL FOR THE FICHIERS SUITE.
+000146* 2026-08-09  LM  RETURN VIA GOBACK INSTEAD OF STOP RUN SO THE
+000147*                 DAILY BATCH JOB (LOTFICHIERS) CAN CALL THIS AS
+000148*                 A STEP WITHOUT ENDING THE WHOLE RUN UNIT.
+000149* 2026-08-09  LM  ELEVES.TXT IS NOW AN INDEXED FILE KEYED BY
+000150*                 STU-ID - READ IT BACK IN KEY ORDER, SAME FULL
+000151*                 SCAN AS BEFORE.
+000152* 2026-08-09  LM  PAGE THE LISTING WITH A HEADER EVERY 20 LINES
+000153*                 INSTEAD OF ONE LONG UNBROKEN STREAM OF OUTPUT.
+000155* 2026-08-09  LM  PAGE HEADER NOW ALSO SHOWS THE RUN DATE AND A
+000156*                 COLUMN HEADING, AND THE JOURNAL.TXT COMPLETION
+000157*                 LINE RECORDS HOW MANY LINES WERE DISPLAYED.
+000158*----------------------------------------------------------------
+
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+
+000190     SELECT MON-FICHIER ASSIGN TO "eleves.txt"
+000200         ORGANIZATION IS INDEXED
+000201         ACCESS MODE IS SEQUENTIAL
+000202         RECORD KEY IS STU-ID
+000210         FILE STATUS IS WS-FICHIER-STATUS.
+
+000215     SELECT JOURNAL-FILE ASSIGN TO "journal.txt"
+000216         ORGANIZATION IS LINE SEQUENTIAL
+000217         FILE STATUS IS WS-JOURNAL-STATUS.
+
+000220 DATA DIVISION.
+000230 FILE SECTION.
+
+000240 FD  MON-FICHIER.
+000250     COPY "STUDENT-RECORD.cpy"
+000251         REPLACING ==STUDENT-RECORD== BY ==WS-LIGNE-ENR==.
+
+000255 FD  JOURNAL-FILE.
+000256     COPY "JOURNAL-RECORD.cpy".
+
+000260 WORKING-STORAGE SECTION.
+
+000270 01  WS-LIGNE                 PIC X(50).
+
+000280 01  WS-NUMERO                PIC 9(04) VALUE ZERO.
+
+000290 01  WS-FILTRE                PIC X(50).
+
+000300 01  WS-COMPTE-OCCURRENCES    PIC 9(04).
+
+000302 01  WS-LIGNES-PAR-PAGE       PIC 9(02) VALUE 20.
+000304 01  WS-LIGNES-PAGE-COURANTE  PIC 9(02) VALUE ZERO.
+000306 01  WS-NUM-PAGE              PIC 9(02) VALUE 1.
+000308 01  WS-DATE-JOUR             PIC 9(08).
+
+000310 01  WS-FICHIER-STATUS        PIC X(02).
+000320     88 FICHIER-OK                     VALUE "00".
+
+000325 01  WS-JOURNAL-STATUS        PIC X(02).
+000326     88 JOURNAL-OK                     VALUE "00".
+
+000330 01  WS-SWITCHES.
+000340     05 WS-FIN                PIC X(01) VALUE "N".
+000350         88 FIN-FICHIER               VALUE "Y".
+000360     05 WS-LIGNE-RETENUE      PIC X(01) VALUE "N".
+000370         88 LIGNE-RETENUE             VALUE "O".
+
+000380 PROCEDURE DIVISION.
+
+000390*----------------------------------------------------------------
+000400* 0000-MAINLINE
+000410*----------------------------------------------------------------
+000420 0000-MAINLINE.
+000425     ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+000430     PERFORM 0500-SAISIR-FILTRE
+000440         THRU 0500-SAISIR-FILTRE-EXIT.
+000450     PERFORM 1000-AFFICHER-FICHIER
+000460         THRU 1000-AFFICHER-FICHIER-EXIT.
+000465     PERFORM 8000-TRACER-JOURNAL
+000466         THRU 8000-TRACER-JOURNAL-EXIT.
+000470     GOBACK.
+
+000480*----------------------------------------------------------------
+000490* 0500-SAISIR-FILTRE - OPTIONAL SEARCH TEXT, BLANK SHOWS ALL LINES
+000500*----------------------------------------------------------------
+000510 0500-SAISIR-FILTRE.
+000520     DISPLAY "Filtrer sur quel texte (vide = tout afficher) ? ".
+000530     ACCEPT WS-FILTRE.
+000540 0500-SAISIR-FILTRE-EXIT.
+000550     EXIT.
+
+000560*----------------------------------------------------------------
+000570* 1000-AFFICHER-FICHIER - ONE NUMBERED LINE PER MATCHING RECORD
+000580*----------------------------------------------------------------
+000590 1000-AFFICHER-FICHIER.
+000600     OPEN INPUT MON-FICHIER.
+000610     IF NOT FICHIER-OK
+000620         DISPLAY "Fichier introuvable : eleves.txt"
+000630     ELSE
+000640         PERFORM UNTIL FIN-FICHIER
+000650             READ MON-FICHIER INTO WS-LIGNE
+000660                 AT END SET FIN-FICHIER TO TRUE
+000670                 NOT AT END
+000680                     PERFORM 1500-FILTRER-LIGNE
+000690                         THRU 1500-FILTRER-LIGNE-EXIT
+000700                     IF LIGNE-RETENUE
+000701                         IF WS-LIGNES-PAGE-COURANTE = ZERO
+000702                             PERFORM 1600-AFFICHER-ENTETE
+000703                                 THRU 1600-AFFICHER-ENTETE-EXIT
+000704                         END-IF
+000710                         ADD 1 TO WS-NUMERO
+000711                         ADD 1 TO WS-LIGNES-PAGE-COURANTE
+000720                         DISPLAY WS-NUMERO " " WS-LIGNE
+000721                         IF WS-LIGNES-PAGE-COURANTE >=
+000722                                 WS-LIGNES-PAR-PAGE
+000723                             PERFORM 1700-AFFICHER-PIED-PAGE
+000724                                 THRU 1700-AFFICHER-PIED-PAGE-EXIT
+000725                         END-IF
+000730                     END-IF
+000740             END-READ
+000750         END-PERFORM
+000755         IF WS-LIGNES-PAGE-COURANTE > ZERO
+000756             PERFORM 1700-AFFICHER-PIED-PAGE
+000757                 THRU 1700-AFFICHER-PIED-PAGE-EXIT
+000758         END-IF
+000760         CLOSE MON-FICHIER
+000770     END-IF.
+000780 1000-AFFICHER-FICHIER-EXIT.
+000790     EXIT.
+
+000791*----------------------------------------------------------------
+000792* 1600-AFFICHER-ENTETE - PAGE HEADER PRINTED EVERY WS-LIGNES-PAR-PAGE
+000793*----------------------------------------------------------------
+000794 1600-AFFICHER-ENTETE.
+000795     DISPLAY " ".
+000796     DISPLAY "=== ELEVES.TXT - PAGE " WS-NUM-PAGE
+000797         " - Date du jour : " WS-DATE-JOUR " ===".
+000798     DISPLAY "NO.   ELEVE".
+000799 1600-AFFICHER-ENTETE-EXIT.
+000800     EXIT.
+
+000801*----------------------------------------------------------------
+000802* 1700-AFFICHER-PIED-PAGE - CLOSE OUT THE CURRENT PAGE, START NEXT
+000803*----------------------------------------------------------------
+000804 1700-AFFICHER-PIED-PAGE.
+000805     ADD 1 TO WS-NUM-PAGE.
+000806     MOVE ZERO TO WS-LIGNES-PAGE-COURANTE.
+000807 1700-AFFICHER-PIED-PAGE-EXIT.
+000808     EXIT.
+
+000809*----------------------------------------------------------------
+000810* 1500-FILTRER-LIGNE - DOES WS-LIGNE CONTAIN WS-FILTRE ?
+000820*----------------------------------------------------------------
+000830 1500-FILTRER-LIGNE.
+000840     SET LIGNE-RETENUE TO TRUE.
+000850     IF WS-FILTRE NOT = SPACES
+000860         MOVE ZERO TO WS-COMPTE-OCCURRENCES
+000870         INSPECT WS-LIGNE TALLYING WS-COMPTE-OCCURRENCES
+000880             FOR ALL FUNCTION TRIM(WS-FILTRE)
+000890         IF WS-COMPTE-OCCURRENCES = ZERO
+000900             MOVE "N" TO WS-LIGNE-RETENUE
+000910         END-IF
+000920     END-IF.
+000930 1500-FILTRER-LIGNE-EXIT.
+000940     EXIT.
+
+000950*----------------------------------------------------------------
+000960* 8000-TRACER-JOURNAL - APPEND ONE COMPLETION LINE TO JOURNAL.TXT
+000970*----------------------------------------------------------------
+000980 8000-TRACER-JOURNAL.
+000985     MOVE SPACES TO JOURNAL-RECORD.
+000990     MOVE "LIREFICHIER" TO JNL-PROGRAMME.
+001000     ACCEPT JNL-DATE FROM DATE YYYYMMDD.
+001010     ACCEPT JNL-HEURE FROM TIME.
+001020     MOVE "Consultation effectuee" TO JNL-MESSAGE.
+001025     MOVE WS-NUMERO TO JNL-NB-ENREGISTREMENTS.
+001030     OPEN EXTEND JOURNAL-FILE.
+001040     IF NOT JOURNAL-OK
+001050         CLOSE JOURNAL-FILE
+001060         OPEN OUTPUT JOURNAL-FILE
+001070     END-IF.
+001080     WRITE JOURNAL-RECORD.
+001090     CLOSE JOURNAL-FILE.
+001100 8000-TRACER-JOURNAL-EXIT.
+001110     EXIT.
