@@ -1,42 +1,223 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CompterLignes.
-       AUTHOR. Lélia.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT MON-FICHIER ASSIGN TO "eleves.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD MON-FICHIER.
-
-       01  WS-LIGNE PIC X(50).
-
-       WORKING-STORAGE SECTION.
-       01  WS-FIN PIC X.
-       01  WS-COMPTEUR PIC 9(3).
-
-       PROCEDURE DIVISION.
-           OPEN INPUT MON-FICHIER
-           MOVE "N" TO WS-FIN
-
-           PERFORM UNTIL WS-FIN = "Y"
-               READ MON-FICHIER INTO WS-LIGNE
-                   AT END MOVE "Y" TO WS-FIN
-               END-READ 
-               IF WS-FIN = "N"
-                   ADD 1 TO WS-COMPTEUR
-               END-IF 
-           END-PERFORM.
-
-           CLOSE MON-FICHIER
-
-           DISPLAY "Nombre d'élèves : " WS-COMPTEUR.
-
-           STOP RUN.
-              
-           
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COMPTERLIGNES.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  COUNT BLANK LINES SEPARATELY AND TRACK THE
+000110*                 LONGEST LINE SEEN, SINCE A JUMP IN BLANK-LINE
+000120*                 COUNT USUALLY MEANS THE REGISTRAR EXPORT BROKE.
+000130* 2026-08-09  LM  CHECK FILE STATUS AFTER THE OPEN AND DISPLAY A
+000140*                 READABLE MESSAGE INSTEAD OF ABENDING WHEN
+000150*                 ELEVES.TXT IS MISSING OR LOCKED.
+000160* 2026-08-09  LM  APPEND A COMPLETION LINE TO JOURNAL.TXT, THE
+000170*                 SHARED RUN-AUDIT TRAIL FOR THE FICHIERS SUITE.
+000180* 2026-08-09  LM  RETURN VIA GOBACK INSTEAD OF STOP RUN SO THE
+000190*                 DAILY BATCH JOB (LOTFICHIERS) CAN CALL THIS AS
+000200*                 A STEP WITHOUT ENDING THE WHOLE RUN UNIT.
+000210* 2026-08-09  LM  ADD A PRE-FLIGHT VALIDATION PASS - SKIP THE
+000220*                 STATISTICS IF THE FILE CANNOT BE OPENED OR HAS
+000230*                 NO RECORDS AT ALL, INSTEAD OF REPORTING ZEROES
+000240*                 AS IF THAT WERE A NORMAL RESULT.
+000250* 2026-08-09  LM  ELEVES.TXT IS NOW AN INDEXED FILE KEYED BY
+000260*                 STU-ID - READ IT BACK THE SAME WAY THE OTHER
+000270*                 FICHIERS PROGRAMS DO, VIA THE STUDENT-RECORD
+000280*                 COPYBOOK, INSTEAD OF A LOCAL PIC X(50) THAT NO
+000290*                 LONGER MATCHES THE FILE'S ORGANIZATION.
+000300* 2026-08-09  LM  VALIDATION ALSO REJECTS LINES CARRYING CONTROL
+000310*                 CHARACTERS. BLANK LINES ARE STILL LEGITIMATE
+000320*                 INPUT HERE - THEY ARE COUNTED, NOT REJECTED -
+000330*                 SINCE COUNTING THEM IS THE WHOLE POINT OF THIS
+000340*                 PROGRAM'S STATISTICS.
+000341* 2026-08-09  LM  RECORD THE NUMBER OF LINES COUNTED ON THE
+000342*                 JOURNAL.TXT COMPLETION LINE.
+000350*----------------------------------------------------------------
+
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+
+000390     SELECT MON-FICHIER ASSIGN TO "eleves.txt"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS SEQUENTIAL
+000420         RECORD KEY IS STU-ID
+000430         FILE STATUS IS WS-FICHIER-STATUS.
+
+000440     SELECT JOURNAL-FILE ASSIGN TO "journal.txt"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-JOURNAL-STATUS.
+
+000470 DATA DIVISION.
+000480 FILE SECTION.
+
+000490 FD  MON-FICHIER.
+000500     COPY "STUDENT-RECORD.cpy"
+000510         REPLACING ==STUDENT-RECORD== BY ==WS-LIGNE-ENR==.
+
+000520 FD  JOURNAL-FILE.
+000530     COPY "JOURNAL-RECORD.cpy".
+
+000540 WORKING-STORAGE SECTION.
+
+000550 01  WS-LIGNE                 PIC X(50).
+
+000560 01  WS-COMPTEUR              PIC 9(04) VALUE ZERO.
+000570 01  WS-COMPTE-VIDES          PIC 9(04) VALUE ZERO.
+000580 01  WS-LONGUEUR-MAX          PIC 9(02) VALUE ZERO.
+000590 01  WS-LONGUEUR-LIGNE        PIC 9(02) VALUE ZERO.
+
+000600 01  WS-FICHIER-STATUS        PIC X(02).
+000610     88 FICHIER-OK                     VALUE "00".
+
+000620 01  WS-JOURNAL-STATUS        PIC X(02).
+000630     88 JOURNAL-OK                     VALUE "00".
+
+000640 01  WS-NB-LIGNES-VALIDATION  PIC 9(04) VALUE ZERO.
+000650 01  WS-NB-VIOLATIONS         PIC 9(04) VALUE ZERO.
+000660 01  WS-LIGNE-VALIDATION      PIC X(50).
+000670 01  WS-IDX-CAR               PIC 9(02) VALUE ZERO.
+
+000680 01  WS-SWITCHES.
+000690     05 WS-FIN                PIC X(01) VALUE "N".
+000700         88 FIN-FICHIER               VALUE "Y".
+000710     05 WS-VALIDATION-OK      PIC X(01) VALUE "N".
+000720         88 VALIDATION-REUSSIE        VALUE "O".
+
+000730 PROCEDURE DIVISION.
+
+000740*----------------------------------------------------------------
+000750* 0000-MAINLINE
+000760*----------------------------------------------------------------
+000770 0000-MAINLINE.
+000780     PERFORM 0700-VALIDER-DONNEES
+000790         THRU 0700-VALIDER-DONNEES-EXIT.
+000800     IF VALIDATION-REUSSIE
+000810         PERFORM 1000-COMPTER-FICHIER
+000820             THRU 1000-COMPTER-FICHIER-EXIT
+000830     END-IF.
+000840     PERFORM 8000-TRACER-JOURNAL
+000850         THRU 8000-TRACER-JOURNAL-EXIT.
+000860     GOBACK.
+
+000870*----------------------------------------------------------------
+000880* 0700-VALIDER-DONNEES - PRE-FLIGHT CHECK : FILE OPENS, HAS AT
+000890* LEAST ONE RECORD TO COUNT, AND NO RECORD CARRIES A CONTROL
+000900* CHARACTER. BLANK LINES ARE NOT A VIOLATION HERE - SEE
+000910* 1100-TRAITER-LIGNE, WHICH COUNTS THEM ON PURPOSE.
+000920*----------------------------------------------------------------
+000930 0700-VALIDER-DONNEES.
+000940     OPEN INPUT MON-FICHIER.
+000950     IF NOT FICHIER-OK
+000960         DISPLAY "Validation : fichier introuvable - traitement"
+000970             " annule"
+000980     ELSE
+000990         PERFORM UNTIL FIN-FICHIER
+001000             READ MON-FICHIER INTO WS-LIGNE-VALIDATION
+001010                 AT END SET FIN-FICHIER TO TRUE
+001020                 NOT AT END
+001030                     ADD 1 TO WS-NB-LIGNES-VALIDATION
+001040                     PERFORM 0710-VERIFIER-LIGNE
+001050                         THRU 0710-VERIFIER-LIGNE-EXIT
+001060             END-READ
+001070         END-PERFORM
+001080         CLOSE MON-FICHIER
+001090         MOVE "N" TO WS-FIN
+001100         IF WS-NB-LIGNES-VALIDATION = ZERO
+001110             DISPLAY "Validation : fichier vide - traitement"
+001120                 " annule"
+001130         ELSE
+001140             IF WS-NB-VIOLATIONS > ZERO
+001150                 DISPLAY "Validation : " WS-NB-VIOLATIONS
+001160                     " enregistrement(s) invalide(s) -"
+001170                     " traitement annule"
+001180             ELSE
+001190                 SET VALIDATION-REUSSIE TO TRUE
+001200                 DISPLAY "Validation : " WS-NB-LIGNES-VALIDATION
+001210                     " enregistrement(s) a traiter"
+001220             END-IF
+001230         END-IF
+001240     END-IF.
+001250 0700-VALIDER-DONNEES-EXIT.
+001260     EXIT.
+
+001270*----------------------------------------------------------------
+001280* 0710-VERIFIER-LIGNE - FLAG A RECORD CARRYING A CONTROL CHARACTER
+001290*----------------------------------------------------------------
+001300 0710-VERIFIER-LIGNE.
+001310     PERFORM VARYING WS-IDX-CAR FROM 1 BY 1 UNTIL WS-IDX-CAR > 50
+001320         IF WS-LIGNE-VALIDATION(WS-IDX-CAR:1) < SPACE
+001330             ADD 1 TO WS-NB-VIOLATIONS
+001340         END-IF
+001350     END-PERFORM.
+001360 0710-VERIFIER-LIGNE-EXIT.
+001370     EXIT.
+
+001380*----------------------------------------------------------------
+001390* 1000-COMPTER-FICHIER - TOTAL, BLANK-LINE AND MAX-LENGTH STATS
+001400*----------------------------------------------------------------
+001410 1000-COMPTER-FICHIER.
+001420     OPEN INPUT MON-FICHIER.
+001430     IF NOT FICHIER-OK
+001440         DISPLAY "Fichier introuvable : eleves.txt (statut "
+001450             WS-FICHIER-STATUS ")"
+001460     ELSE
+001470         PERFORM UNTIL FIN-FICHIER
+001480             READ MON-FICHIER INTO WS-LIGNE
+001490                 AT END SET FIN-FICHIER TO TRUE
+001500                 NOT AT END
+001510                     PERFORM 1100-TRAITER-LIGNE
+001520                         THRU 1100-TRAITER-LIGNE-EXIT
+001530             END-READ
+001540         END-PERFORM
+001550         CLOSE MON-FICHIER
+001560         DISPLAY "Nombre d'eleves : " WS-COMPTEUR
+001570         DISPLAY "Lignes vides : " WS-COMPTE-VIDES
+001580         DISPLAY "Longueur maximale : " WS-LONGUEUR-MAX
+001590     END-IF.
+001600 1000-COMPTER-FICHIER-EXIT.
+001610     EXIT.
+
+001620*----------------------------------------------------------------
+001630* 1100-TRAITER-LIGNE - UPDATE THE RUNNING STATISTICS FOR ONE LINE
+001640*----------------------------------------------------------------
+001650 1100-TRAITER-LIGNE.
+001660     ADD 1 TO WS-COMPTEUR.
+001670     IF WS-LIGNE = SPACES
+001680         ADD 1 TO WS-COMPTE-VIDES
+001690     ELSE
+001700         COMPUTE WS-LONGUEUR-LIGNE =
+001710             FUNCTION LENGTH(FUNCTION TRIM(WS-LIGNE))
+001720         IF WS-LONGUEUR-LIGNE > WS-LONGUEUR-MAX
+001730             MOVE WS-LONGUEUR-LIGNE TO WS-LONGUEUR-MAX
+001740         END-IF
+001750     END-IF.
+001760 1100-TRAITER-LIGNE-EXIT.
+001770     EXIT.
+
+001780*----------------------------------------------------------------
+001790* 8000-TRACER-JOURNAL - APPEND ONE COMPLETION LINE TO JOURNAL.TXT
+001800*----------------------------------------------------------------
+001810 8000-TRACER-JOURNAL.
+001820     MOVE SPACES TO JOURNAL-RECORD.
+001830     MOVE "COMPTERLIGNES" TO JNL-PROGRAMME.
+001840     ACCEPT JNL-DATE FROM DATE YYYYMMDD.
+001850     ACCEPT JNL-HEURE FROM TIME.
+001860     IF VALIDATION-REUSSIE
+001870         MOVE "Statistiques calculees" TO JNL-MESSAGE
+001880     ELSE
+001890         MOVE "Traitement annule - validation echouee" TO
+001900             JNL-MESSAGE
+001910     END-IF.
+001915     MOVE WS-COMPTEUR TO JNL-NB-ENREGISTREMENTS.
+001920     OPEN EXTEND JOURNAL-FILE.
+001930     IF NOT JOURNAL-OK
+001940         CLOSE JOURNAL-FILE
+001950         OPEN OUTPUT JOURNAL-FILE
+001960     END-IF.
+001970     WRITE JOURNAL-RECORD.
+001980     CLOSE JOURNAL-FILE.
+001990 8000-TRACER-JOURNAL-EXIT.
+002000     EXIT.
