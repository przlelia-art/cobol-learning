@@ -0,0 +1,99 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MENUFICHIERS.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  NEW PROGRAM. GIVES THE FRONT DESK ONE MENU TO
+000110*                 PICK FROM INSTEAD OF HAVING TO KNOW WHICH OF
+000120*                 THE FIVE FICHIERS PROGRAMS TO RUN BY NAME.
+000125* 2026-08-09  LM  ADD AN OPTION TO EXPORT ELEVES.TXT TO CSV FOR
+000126*                 THE ENROLLMENT SPREADSHEET.
+000127* 2026-08-09  LM  ELEVES.TXT IS NOW AN INDEXED FILE, SO OPTION 4
+000128*                 REFRESHES ELEVES.CSV (EXPORTERCSV) BEFORE CALLING
+000129*                 COPIERFICHIER, WHICH COPIES THAT FLAT FILE.
+000130*----------------------------------------------------------------
+
+000140 ENVIRONMENT DIVISION.
+
+000150 DATA DIVISION.
+000160 WORKING-STORAGE SECTION.
+
+000170 01  WS-CHOIX                 PIC X(01).
+
+000180 01  WS-SWITCHES.
+000190     05 WS-FIN-MENU           PIC X(01) VALUE "N".
+000200         88 FIN-MENU                  VALUE "Y".
+
+000210 PROCEDURE DIVISION.
+
+000220*----------------------------------------------------------------
+000230* 0000-MAINLINE
+000240*----------------------------------------------------------------
+000250 0000-MAINLINE.
+000260     PERFORM UNTIL FIN-MENU
+000270         PERFORM 1000-AFFICHER-MENU
+000280             THRU 1000-AFFICHER-MENU-EXIT
+000290         PERFORM 2000-TRAITER-CHOIX
+000300             THRU 2000-TRAITER-CHOIX-EXIT
+000310     END-PERFORM.
+000320     DISPLAY "Au revoir.".
+000330     STOP RUN.
+
+000340*----------------------------------------------------------------
+000350* 1000-AFFICHER-MENU - DISPLAY THE OPTIONS AND ACCEPT ONE CHOICE
+000360*----------------------------------------------------------------
+000370 1000-AFFICHER-MENU.
+000380     DISPLAY " ".
+000390     DISPLAY "=== GESTION ELEVES.TXT ===".
+000400     DISPLAY "1. Saisir un eleve".
+000410     DISPLAY "2. Consulter le fichier".
+000420     DISPLAY "3. Statistiques du fichier".
+000430     DISPLAY "4. Copier le fichier".
+000440     DISPLAY "5. Lancer le lot complet".
+000445     DISPLAY "6. Exporter vers CSV".
+000450     DISPLAY "0. Quitter".
+000460     DISPLAY "Votre choix ? ".
+000470     ACCEPT WS-CHOIX.
+000480 1000-AFFICHER-MENU-EXIT.
+000490     EXIT.
+
+000500*----------------------------------------------------------------
+000510* 2000-TRAITER-CHOIX - CALL THE STEP THE OPERATOR ASKED FOR
+000520*----------------------------------------------------------------
+000530 2000-TRAITER-CHOIX.
+000540     IF WS-CHOIX = "1"
+000550         CALL "ECRIREFICHIER"
+000560     ELSE
+000570         IF WS-CHOIX = "2"
+000580             CALL "LIREFICHIER"
+000590         ELSE
+000600             IF WS-CHOIX = "3"
+000610                 CALL "COMPTERLIGNES"
+000620             ELSE
+000630                 IF WS-CHOIX = "4"
+000635                     CALL "EXPORTERCSV"
+000640                     CALL "COPIERFICHIER"
+000650                 ELSE
+000660                     IF WS-CHOIX = "5"
+000670                         CALL "LOTFICHIERS"
+000680                     ELSE
+000685                         IF WS-CHOIX = "6"
+000686                             CALL "EXPORTERCSV"
+000687                         ELSE
+000690                             IF WS-CHOIX = "0"
+000700                                 SET FIN-MENU TO TRUE
+000710                             ELSE
+000720                                 DISPLAY "Choix invalide."
+000730                             END-IF
+000740                         END-IF
+000750                     END-IF
+000760                 END-IF
+000770             END-IF
+000780         END-IF
+000790     END-IF.
+000795 2000-TRAITER-CHOIX-EXIT.
+000800     EXIT.
