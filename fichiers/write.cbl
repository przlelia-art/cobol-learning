@@ -1,32 +1,203 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EcrireFichier.
-       AUTHOR. Lélia.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT MON-FICHIER ASSIGN TO "eleves.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD MON-FICHIER.
-       01  WS-LIGNE PIC X(50).
-
-       WORKING-STORAGE SECTION.
-       01  WS-NOM PIC X(20).
-
-       PROCEDURE DIVISION.
-
-           OPEN OUTPUT MON-FICHIER
-           MOVE "Alexandre" TO WS-LIGNE 
-           WRITE WS-LIGNE
-           MOVE "Léa" TO WS-LIGNE
-           WRITE WS-LIGNE
-           MOVE "David" TO WS-LIGNE
-           WRITE WS-LIGNE
-           CLOSE MON-FICHIER 
-           DISPLAY "Fichier créé avec succès !"
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ECRIREFICHIER.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  ACCEPT NAMES FROM THE ENROLLMENT DESK IN A
+000110*                 LOOP INSTEAD OF WRITING THREE HARDCODED NAMES.
+000120*                 ENTER FIN TO STOP.
+000130* 2026-08-09  LM  REJECT A NAME ALREADY PRESENT IN ELEVES.TXT
+000140*                 BEFORE WRITING IT.
+000141* 2026-08-09  LM  SHARE THE ELEVES.TXT RECORD LAYOUT WITH THE
+000142*                 OTHER FICHIERS PROGRAMS VIA THE STUDENT-RECORD
+000143*                 COPYBOOK INSTEAD OF A LOCAL PIC X(50).
+000144* 2026-08-09  LM  APPEND A COMPLETION LINE TO JOURNAL.TXT, THE
+000145*                 SHARED RUN-AUDIT TRAIL FOR THE FICHIERS SUITE.
+000146* 2026-08-09  LM  RETURN VIA GOBACK INSTEAD OF STOP RUN SO THE
+000147*                 DAILY BATCH JOB (LOTFICHIERS) CAN CALL THIS AS
+000148*                 A STEP WITHOUT ENDING THE WHOLE RUN UNIT.
+000149* 2026-08-09  LM  ELEVES.TXT IS NOW AN INDEXED FILE KEYED BY
+000150*                 STU-ID INSTEAD OF A FLAT LIST OF NAMES - NUMBER
+000151*                 EACH NEW STUDENT FROM A CONTROL FILE THE SAME
+000152*                 WAY COMMANDE NUMBERS ORDERS.
+000153* 2026-08-09  LM  COUNT NAMES ACTUALLY WRITTEN AND RECORD THE
+000154*                 COUNT ON THE JOURNAL.TXT COMPLETION LINE.
+000155*----------------------------------------------------------------
+
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+
+000190     SELECT MON-FICHIER ASSIGN TO "eleves.txt"
+000200         ORGANIZATION IS INDEXED
+000201         ACCESS MODE IS DYNAMIC
+000202         RECORD KEY IS STU-ID
+000210         FILE STATUS IS WS-FICHIER-STATUS.
+
+000211     SELECT JOURNAL-FILE ASSIGN TO "journal.txt"
+000212         ORGANIZATION IS LINE SEQUENTIAL
+000213         FILE STATUS IS WS-JOURNAL-STATUS.
+
+000214     SELECT ELEVECT-CTL-FILE ASSIGN TO "ELEVECT.DAT"
+000215         ORGANIZATION IS LINE SEQUENTIAL
+000216         FILE STATUS IS WS-CTL-STATUS.
+
+000220 DATA DIVISION.
+000230 FILE SECTION.
+
+000240 FD  MON-FICHIER.
+000250     COPY "STUDENT-RECORD.cpy"
+000251         REPLACING ==STUDENT-RECORD== BY ==WS-LIGNE==.
+
+000252 FD  JOURNAL-FILE.
+000253     COPY "JOURNAL-RECORD.cpy".
+
+000254*----------------------------------------------------------------
+000255* STUDENT NUMBER CONTROL - SINGLE RECORD, LAST ID ASSIGNED
+000256*----------------------------------------------------------------
+000257 FD  ELEVECT-CTL-FILE.
+000258 01  CTL-DERNIER-ID           PIC 9(06).
+
+000260 WORKING-STORAGE SECTION.
+
+000270 01  WS-NOM                   PIC X(20).
+
+000271 01  WS-NB-ECRITES             PIC 9(06) VALUE ZERO.
+
+000275 01  WS-JOURNAL-STATUS        PIC X(02).
+000276     88 JOURNAL-OK                     VALUE "00".
+
+000280 01  WS-FICHIER-STATUS        PIC X(02).
+000290     88 FICHIER-OK                     VALUE "00".
+
+000291 01  WS-CTL-STATUS            PIC X(02).
+000292     88 CTL-OK                         VALUE "00".
+
+000300 01  WS-TROUVE                PIC X(01).
+000310     88 NOM-TROUVE                     VALUE "O".
+000320     88 NOM-ABSENT                     VALUE "N".
+
+000330 01  WS-SWITCHES.
+000340     05 WS-FIN-SAISIE         PIC X(01) VALUE "N".
+000350         88 FIN-SAISIE                VALUE "Y".
+000360     05 WS-FIN-LECTURE        PIC X(01) VALUE "N".
+000370         88 FIN-LECTURE               VALUE "Y".
+
+000380 PROCEDURE DIVISION.
+
+000390*----------------------------------------------------------------
+000400* 0000-MAINLINE
+000410*----------------------------------------------------------------
+000420 0000-MAINLINE.
+000430     PERFORM UNTIL FIN-SAISIE
+000440         DISPLAY "Nom de l'eleve (FIN pour arreter) ? "
+000450         ACCEPT WS-NOM
+000460         IF WS-NOM = "FIN" OR WS-NOM = "fin"
+000470             SET FIN-SAISIE TO TRUE
+000480         ELSE
+000490             IF WS-NOM NOT = SPACES
+000500                 PERFORM 1500-VERIFIER-DOUBLON
+000510                     THRU 1500-VERIFIER-DOUBLON-EXIT
+000520                 IF NOM-ABSENT
+000530                     PERFORM 1000-ENREGISTRER-NOM
+000540                         THRU 1000-ENREGISTRER-NOM-EXIT
+000550                 ELSE
+000560                     DISPLAY "Deja present : "
+000570                         FUNCTION TRIM(WS-NOM)
+000580                 END-IF
+000590             END-IF
+000600         END-IF
+000610     END-PERFORM.
+000620     DISPLAY "Fichier mis a jour avec succes !".
+000625     PERFORM 8000-TRACER-JOURNAL
+000626         THRU 8000-TRACER-JOURNAL-EXIT.
+000630     GOBACK.
+
+000640*----------------------------------------------------------------
+000650* 1000-ENREGISTRER-NOM - APPEND ONE NEW NAME TO ELEVES.TXT
+000660*----------------------------------------------------------------
+000670 1000-ENREGISTRER-NOM.
+000680     OPEN I-O MON-FICHIER.
+000690     IF NOT FICHIER-OK
+000700         CLOSE MON-FICHIER
+000710         OPEN OUTPUT MON-FICHIER
+000720     END-IF.
+000725     PERFORM 1200-NUMEROTER-ELEVE
+000726         THRU 1200-NUMEROTER-ELEVE-EXIT.
+000728     MOVE WS-NOM TO STU-NOM.
+000729     WRITE WS-LIGNE
+000730         INVALID KEY
+000731             DISPLAY "Numero d'eleve deja utilise : " STU-ID
+000732         NOT INVALID KEY
+000733             ADD 1 TO WS-NB-ECRITES
+000734     END-WRITE.
+000740     CLOSE MON-FICHIER.
+000760 1000-ENREGISTRER-NOM-EXIT.
+000770     EXIT.
+
+000780*----------------------------------------------------------------
+000790* 1200-NUMEROTER-ELEVE - NEXT STUDENT ID FROM THE CONTROL FILE
+000800*----------------------------------------------------------------
+000810 1200-NUMEROTER-ELEVE.
+000820     OPEN INPUT ELEVECT-CTL-FILE.
+000830     IF CTL-OK
+000840         READ ELEVECT-CTL-FILE
+000850             AT END MOVE ZERO TO CTL-DERNIER-ID
+000860         END-READ
+000870         CLOSE ELEVECT-CTL-FILE
+000880     ELSE
+000890         MOVE ZERO TO CTL-DERNIER-ID
+000900     END-IF.
+000910     ADD 1 TO CTL-DERNIER-ID.
+000920     MOVE CTL-DERNIER-ID TO STU-ID.
+000930     OPEN OUTPUT ELEVECT-CTL-FILE.
+000940     WRITE CTL-DERNIER-ID.
+000950     CLOSE ELEVECT-CTL-FILE.
+000960 1200-NUMEROTER-ELEVE-EXIT.
+000970     EXIT.
+
+000980*----------------------------------------------------------------
+000990* 1500-VERIFIER-DOUBLON - IS WS-NOM ALREADY IN ELEVES.TXT ?
+001000*----------------------------------------------------------------
+001010 1500-VERIFIER-DOUBLON.
+001020     SET NOM-ABSENT TO TRUE.
+001030     MOVE "N" TO WS-FIN-LECTURE.
+001040     OPEN INPUT MON-FICHIER.
+001050     IF FICHIER-OK
+001060         PERFORM UNTIL FIN-LECTURE
+001070             READ MON-FICHIER NEXT RECORD
+001080                 AT END SET FIN-LECTURE TO TRUE
+001090                 NOT AT END
+001100                     IF STU-NOM = WS-NOM
+001110                         SET NOM-TROUVE TO TRUE
+001120                     END-IF
+001130             END-READ
+001140         END-PERFORM
+001150         CLOSE MON-FICHIER
+001160     END-IF.
+001170 1500-VERIFIER-DOUBLON-EXIT.
+001180     EXIT.
+
+001190*----------------------------------------------------------------
+001200* 8000-TRACER-JOURNAL - APPEND ONE COMPLETION LINE TO JOURNAL.TXT
+001210*----------------------------------------------------------------
+001220 8000-TRACER-JOURNAL.
+001225     MOVE SPACES TO JOURNAL-RECORD.
+001230     MOVE "ECRIREFICHIER" TO JNL-PROGRAMME.
+001240     ACCEPT JNL-DATE FROM DATE YYYYMMDD.
+001250     ACCEPT JNL-HEURE FROM TIME.
+001260     MOVE "Fichier mis a jour avec succes" TO JNL-MESSAGE.
+001265     MOVE WS-NB-ECRITES TO JNL-NB-ENREGISTREMENTS.
+001270     OPEN EXTEND JOURNAL-FILE.
+001280     IF NOT JOURNAL-OK
+001290         CLOSE JOURNAL-FILE
+001300         OPEN OUTPUT JOURNAL-FILE
+001310     END-IF.
+001320     WRITE JOURNAL-RECORD.
+001330     CLOSE JOURNAL-FILE.
+001340 8000-TRACER-JOURNAL-EXIT.
+001350     EXIT.
