@@ -1,46 +1,371 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CopierFichier.
-       AUTHOR. Lélia.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT FICHIER-ENTREE ASSIGN TO "eleves.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT FICHIER-SORTIE ASSIGN TO "eleves-copie.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD FICHIER-ENTREE.
-       01  WS-LIGNE-ENTREE PIC X(50).
-       FD FICHIER-SORTIE.
-       01  WS-LIGNE-SORTIE PIC X(50).
-
-       WORKING-STORAGE SECTION.
-       01  WS-FIN PIC X.
-
-       PROCEDURE DIVISION.
-
-           OPEN INPUT FICHIER-ENTREE
-           OPEN OUTPUT FICHIER-SORTIE
-           MOVE "N" TO WS-FIN
-
-           PERFORM UNTIL WS-FIN = "Y"
-               READ FICHIER-ENTREE INTO WS-LIGNE-ENTREE
-                   AT END MOVE "Y" TO WS-FIN
-               END-READ 
-               IF WS-FIN = "N"
-                   MOVE WS-LIGNE-ENTREE TO WS-LIGNE-SORTIE
-                   WRITE WS-LIGNE-SORTIE
-               END-IF 
-           END-PERFORM.
-
-           CLOSE FICHIER-ENTREE
-           CLOSE FICHIER-SORTIE
-
-           DISPLAY "Fichier copié avec succés !"
-           STOP RUN.
-           
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COPIERFICHIER.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  COUNT RECORDS READ AND WRITTEN AND DISPLAY A
+000110*                 MATCH/MISMATCH LINE AT THE END, SO A SILENTLY
+000120*                 TRUNCATED COPY DOES NOT GO UNNOTICED.
+000130* 2026-08-09  LM  ACCEPT THE SOURCE AND DESTINATION FILENAMES
+000140*                 INSTEAD OF HARDCODING ELEVES.TXT/ELEVES-COPIE.TXT
+000150*                 SO THE SAME PROGRAM CAN COPY OTHER FILE PAIRS.
+000160* 2026-08-09  LM  DEFAULT THE DESTINATION NAME TO INCLUDE THE RUN
+000170*                 DATE SO EACH DAY'S COPY IS KEPT, NOT OVERWRITTEN.
+000180* 2026-08-09  LM  APPEND A COMPLETION LINE TO JOURNAL.TXT, THE
+000190*                 SHARED RUN-AUDIT TRAIL FOR THE FICHIERS SUITE.
+000200* 2026-08-09  LM  RETURN VIA GOBACK INSTEAD OF STOP RUN SO THE
+000210*                 DAILY BATCH JOB (LOTFICHIERS) CAN CALL THIS AS
+000220*                 A STEP WITHOUT ENDING THE WHOLE RUN UNIT.
+000230* 2026-08-09  LM  CHECKPOINT PROGRESS EVERY 100 RECORDS AND
+000240*                 RESTART FROM THE LAST CHECKPOINT ON A RERUN, SO
+000250*                 A LARGE COPY INTERRUPTED PART-WAY THROUGH DOES
+000260*                 NOT HAVE TO START OVER FROM RECORD ONE.
+000270* 2026-08-09  LM  ADD A PRE-FLIGHT VALIDATION PASS - SKIP THE
+000280*                 COPY IF THE SOURCE FILE CANNOT BE OPENED OR HAS
+000290*                 NO RECORDS AT ALL, INSTEAD OF WRITING AN EMPTY
+000300*                 DESTINATION FILE AND CALLING THAT A SUCCESS.
+000310* 2026-08-09  LM  VALIDATION NOW ALSO REJECTS BLANK RECORDS AND ANY
+000320*                 LINE CARRYING CONTROL CHARACTERS - NOT JUST AN
+000330*                 EMPTY FILE.
+000340* 2026-08-09  LM  ELEVES.TXT IS NOW AN INDEXED FILE AND CAN NO
+000350*                 LONGER BE LINE-COPIED DIRECTLY - DEFAULT THE
+000360*                 SOURCE TO ELEVES.CSV, THE FLAT EXPORT OF THE
+000370*                 ROSTER EXPORTERCSV ALREADY MAINTAINS, SO THE
+000380*                 DAILY BACKUP STEP STILL HAS A FLAT FILE TO COPY.
+000390* 2026-08-09  LM  DROP THE 50-BYTE OVERSIZE CHECK ADDED ABOVE - IT
+000400*                 HARDCODED THE STUDENT RECORD WIDTH INTO WHAT IS
+000401*                 SUPPOSED TO REMAIN A GENERIC COPY UTILITY FOR ANY
+000402*                 SOURCE/DESTINATION PAIR. BLANK AND CONTROL-
+000403*                 CHARACTER CHECKS STAY, SINCE THEY MAKE NO
+000404*                 ASSUMPTION ABOUT RECORD WIDTH. ALSO TRACK WRITE
+000405*                 SUCCESS ON FICHIER-SORTIE SO A REJECTED RECORD
+000406*                 ACTUALLY SHOWS UP AS A READ/WRITE MISMATCH, AND
+000407*                 RECORD THE WRITE COUNT ON THE JOURNAL.TXT
+000408*                 COMPLETION LINE.
+000409*----------------------------------------------------------------
+
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+
+000440     SELECT FICHIER-ENTREE ASSIGN TO DYNAMIC WS-FICHIER-ENTREE-NOM
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-FICHIER-ENTREE-STATUS.
+
+000470     SELECT FICHIER-SORTIE ASSIGN TO DYNAMIC WS-FICHIER-SORTIE-NOM
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000485         FILE STATUS IS WS-FICHIER-SORTIE-STATUS.
+
+000490     SELECT JOURNAL-FILE ASSIGN TO "journal.txt"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-JOURNAL-STATUS.
+
+000520     SELECT CHECKPOINT-FILE
+000530         ASSIGN TO DYNAMIC WS-FICHIER-CHECKPOINT-NOM
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+000560 DATA DIVISION.
+000570 FILE SECTION.
+
+000580 FD  FICHIER-ENTREE.
+000590 01  WS-LIGNE-ENTREE          PIC X(50).
+
+000610 FD  FICHIER-SORTIE.
+000620 01  WS-LIGNE-SORTIE          PIC X(50).
+
+000630 FD  JOURNAL-FILE.
+000640     COPY "JOURNAL-RECORD.cpy".
+
+000650 FD  CHECKPOINT-FILE.
+000660 01  WS-CHECKPOINT-ENR        PIC 9(06).
+
+000670 WORKING-STORAGE SECTION.
+
+000680 01  WS-NB-LUES               PIC 9(06) VALUE ZERO.
+000690 01  WS-NB-ECRITES            PIC 9(06) VALUE ZERO.
+
+000700 01  WS-FICHIER-ENTREE-NOM    PIC X(40).
+000710 01  WS-FICHIER-SORTIE-NOM    PIC X(40).
+000720 01  WS-FICHIER-SORTIE-DEFAUT PIC X(40) VALUE SPACES.
+000730 01  WS-DATE-JOUR             PIC 9(08).
+
+000740 01  WS-JOURNAL-STATUS        PIC X(02).
+000750     88 JOURNAL-OK                     VALUE "00".
+
+000760 01  WS-FICHIER-CHECKPOINT-NOM PIC X(44).
+000770 01  WS-CHECKPOINT-STATUS      PIC X(02).
+000780     88 CHECKPOINT-OK                  VALUE "00".
+000790 01  WS-NB-DEJA-COPIES         PIC 9(06) VALUE ZERO.
+000800 01  WS-CHECKPOINT-VALEUR      PIC 9(06) VALUE ZERO.
+000810 01  WS-COMPTEUR-IGNORES       PIC 9(06) VALUE ZERO.
+000820 01  WS-COMPTEUR-CHECKPOINT    PIC 9(04) VALUE ZERO.
+000830 01  WS-INTERVALLE-CHECKPOINT  PIC 9(04) VALUE 100.
+
+000840 01  WS-NB-LIGNES-VALIDATION   PIC 9(06) VALUE ZERO.
+000850 01  WS-NB-VIOLATIONS          PIC 9(06) VALUE ZERO.
+000860 01  WS-LIGNE-VALIDATION       PIC X(50).
+000870 01  WS-IDX-CAR                PIC 9(02) VALUE ZERO.
+
+000880 01  WS-FICHIER-ENTREE-STATUS  PIC X(02).
+000890     88 FICHIER-ENTREE-OK              VALUE "00".
+
+000895 01  WS-FICHIER-SORTIE-STATUS  PIC X(02).
+000896     88 FICHIER-SORTIE-OK              VALUE "00".
+
+000900 01  WS-SWITCHES.
+000910     05 WS-FIN                PIC X(01) VALUE "N".
+000920         88 FIN-FICHIER               VALUE "Y".
+000930     05 WS-VALIDATION-OK      PIC X(01) VALUE "N".
+000940         88 VALIDATION-REUSSIE        VALUE "O".
+
+000950 PROCEDURE DIVISION.
+
+000960*----------------------------------------------------------------
+000970* 0000-MAINLINE
+000980*----------------------------------------------------------------
+000990 0000-MAINLINE.
+001000     PERFORM 0500-SAISIR-NOMS-FICHIERS
+001010         THRU 0500-SAISIR-NOMS-FICHIERS-EXIT.
+001020     PERFORM 0650-VALIDER-DONNEES
+001030         THRU 0650-VALIDER-DONNEES-EXIT.
+001040     IF VALIDATION-REUSSIE
+001050         PERFORM 0600-VERIFIER-REPRISE
+001060             THRU 0600-VERIFIER-REPRISE-EXIT
+001070         PERFORM 1000-COPIER-FICHIER
+001080             THRU 1000-COPIER-FICHIER-EXIT
+001090         PERFORM 2000-VERIFIER-COMPTEURS
+001100             THRU 2000-VERIFIER-COMPTEURS-EXIT
+001110     END-IF.
+001120     PERFORM 8000-TRACER-JOURNAL
+001130         THRU 8000-TRACER-JOURNAL-EXIT.
+001140     GOBACK.
+
+001150*----------------------------------------------------------------
+001160* 0500-SAISIR-NOMS-FICHIERS - SOURCE/DEST FILENAMES, OR DEFAULTS
+001170*----------------------------------------------------------------
+001180 0500-SAISIR-NOMS-FICHIERS.
+001190     ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+001200     STRING "eleves-copie-" DELIMITED BY SIZE
+001210         WS-DATE-JOUR DELIMITED BY SIZE
+001220         ".txt" DELIMITED BY SIZE
+001230         INTO WS-FICHIER-SORTIE-DEFAUT.
+001240     DISPLAY "Fichier source (defaut eleves.csv) ? ".
+001250     ACCEPT WS-FICHIER-ENTREE-NOM.
+001260     IF WS-FICHIER-ENTREE-NOM = SPACES
+001270         MOVE "eleves.csv" TO WS-FICHIER-ENTREE-NOM
+001280     END-IF.
+001290     DISPLAY "Fichier destination (defaut "
+001300         FUNCTION TRIM(WS-FICHIER-SORTIE-DEFAUT) ") ? ".
+001310     ACCEPT WS-FICHIER-SORTIE-NOM.
+001320     IF WS-FICHIER-SORTIE-NOM = SPACES
+001330         MOVE WS-FICHIER-SORTIE-DEFAUT TO WS-FICHIER-SORTIE-NOM
+001340     END-IF.
+001350     STRING FUNCTION TRIM(WS-FICHIER-SORTIE-NOM) DELIMITED BY SIZE
+001360         ".ckpt" DELIMITED BY SIZE
+001370         INTO WS-FICHIER-CHECKPOINT-NOM.
+001380 0500-SAISIR-NOMS-FICHIERS-EXIT.
+001390     EXIT.
+
+001400*----------------------------------------------------------------
+001410* 0650-VALIDER-DONNEES - PRE-FLIGHT CHECK : SOURCE OPENS, HAS AT
+001420* LEAST ONE RECORD TO COPY, AND EVERY RECORD IS WELL FORMED
+001430*----------------------------------------------------------------
+001440 0650-VALIDER-DONNEES.
+001450     OPEN INPUT FICHIER-ENTREE.
+001460     IF NOT FICHIER-ENTREE-OK
+001470         DISPLAY "Validation : fichier source introuvable -"
+001480             " copie annulee"
+001490     ELSE
+001500         PERFORM UNTIL FIN-FICHIER
+001510             READ FICHIER-ENTREE INTO WS-LIGNE-VALIDATION
+001520                 AT END SET FIN-FICHIER TO TRUE
+001530                 NOT AT END
+001540                     ADD 1 TO WS-NB-LIGNES-VALIDATION
+001550                     PERFORM 0660-VERIFIER-LIGNE
+001560                         THRU 0660-VERIFIER-LIGNE-EXIT
+001570             END-READ
+001580         END-PERFORM
+001590         CLOSE FICHIER-ENTREE
+001600         MOVE "N" TO WS-FIN
+001610         IF WS-NB-LIGNES-VALIDATION = ZERO
+001620             DISPLAY "Validation : fichier source vide - copie"
+001630                 " annulee"
+001640         ELSE
+001650             IF WS-NB-VIOLATIONS > ZERO
+001660                 DISPLAY "Validation : " WS-NB-VIOLATIONS
+001670                     " enregistrement(s) invalide(s) - copie"
+001680                     " annulee"
+001690             ELSE
+001700                 SET VALIDATION-REUSSIE TO TRUE
+001710                 DISPLAY "Validation : " WS-NB-LIGNES-VALIDATION
+001720                     " enregistrement(s) a copier"
+001730             END-IF
+001740         END-IF
+001750     END-IF.
+001760 0650-VALIDER-DONNEES-EXIT.
+001770     EXIT.
+
+001780*----------------------------------------------------------------
+001790* 0660-VERIFIER-LIGNE - FLAG A BLANK OR CONTROL-CHARACTER RECORD
+001810*----------------------------------------------------------------
+001820 0660-VERIFIER-LIGNE.
+001830     IF WS-LIGNE-VALIDATION = SPACES
+001840         ADD 1 TO WS-NB-VIOLATIONS
+001850     ELSE
+001890         PERFORM VARYING WS-IDX-CAR FROM 1 BY 1
+001900                 UNTIL WS-IDX-CAR > 50
+001910             IF WS-LIGNE-VALIDATION(WS-IDX-CAR:1) < SPACE
+001920                 ADD 1 TO WS-NB-VIOLATIONS
+001930             END-IF
+001940         END-PERFORM
+001960     END-IF.
+001970 0660-VERIFIER-LIGNE-EXIT.
+001980     EXIT.
+
+001990*----------------------------------------------------------------
+002000* 0600-VERIFIER-REPRISE - RESUME FROM A PRIOR CHECKPOINT, IF ANY
+002010*----------------------------------------------------------------
+002020 0600-VERIFIER-REPRISE.
+002030     MOVE ZERO TO WS-NB-DEJA-COPIES.
+002040     OPEN INPUT CHECKPOINT-FILE.
+002050     IF CHECKPOINT-OK
+002060         READ CHECKPOINT-FILE INTO WS-CHECKPOINT-VALEUR
+002070             AT END CONTINUE
+002080             NOT AT END
+002090                 MOVE WS-CHECKPOINT-VALEUR TO WS-NB-DEJA-COPIES
+002100         END-READ
+002110         CLOSE CHECKPOINT-FILE
+002120         IF WS-NB-DEJA-COPIES > ZERO
+002130             DISPLAY "Reprise apres checkpoint : "
+002140                 WS-NB-DEJA-COPIES " enregistrements deja copies"
+002150         END-IF
+002160     END-IF.
+002170 0600-VERIFIER-REPRISE-EXIT.
+002180     EXIT.
+
+002190*----------------------------------------------------------------
+002200* 1000-COPIER-FICHIER - COPY EVERY LINE, COUNTING READS/WRITES
+002210*----------------------------------------------------------------
+002220 1000-COPIER-FICHIER.
+002230     OPEN INPUT FICHIER-ENTREE.
+002240     IF WS-NB-DEJA-COPIES > ZERO
+002250         PERFORM 1050-IGNORER-DEJA-COPIES
+002260             THRU 1050-IGNORER-DEJA-COPIES-EXIT
+002270         OPEN EXTEND FICHIER-SORTIE
+002280         MOVE WS-NB-DEJA-COPIES TO WS-NB-LUES
+002290         MOVE WS-NB-DEJA-COPIES TO WS-NB-ECRITES
+002300     ELSE
+002310         OPEN OUTPUT FICHIER-SORTIE
+002320     END-IF.
+002330     PERFORM UNTIL FIN-FICHIER
+002340         READ FICHIER-ENTREE INTO WS-LIGNE-ENTREE
+002350             AT END SET FIN-FICHIER TO TRUE
+002360             NOT AT END
+002370                 ADD 1 TO WS-NB-LUES
+002380                 MOVE WS-LIGNE-ENTREE TO WS-LIGNE-SORTIE
+002390                 WRITE WS-LIGNE-SORTIE
+002395                 IF FICHIER-SORTIE-OK
+002396                     ADD 1 TO WS-NB-ECRITES
+002397                 END-IF
+002410                 ADD 1 TO WS-COMPTEUR-CHECKPOINT
+002420                 IF WS-COMPTEUR-CHECKPOINT >=
+002430                         WS-INTERVALLE-CHECKPOINT
+002440                     PERFORM 1200-ENREGISTRER-CHECKPOINT
+002450                         THRU 1200-ENREGISTRER-CHECKPOINT-EXIT
+002460                     MOVE ZERO TO WS-COMPTEUR-CHECKPOINT
+002470                 END-IF
+002480         END-READ
+002490     END-PERFORM.
+002500     CLOSE FICHIER-ENTREE.
+002510     CLOSE FICHIER-SORTIE.
+002520     PERFORM 1300-EFFACER-CHECKPOINT
+002530         THRU 1300-EFFACER-CHECKPOINT-EXIT.
+002540     DISPLAY "Fichier copie avec succes !".
+002550 1000-COPIER-FICHIER-EXIT.
+002560     EXIT.
+
+002570*----------------------------------------------------------------
+002580* 1050-IGNORER-DEJA-COPIES - SKIP RECORDS A PRIOR RUN ALREADY COPIED
+002590*----------------------------------------------------------------
+002600 1050-IGNORER-DEJA-COPIES.
+002610     MOVE ZERO TO WS-COMPTEUR-IGNORES.
+002620     PERFORM UNTIL WS-COMPTEUR-IGNORES >= WS-NB-DEJA-COPIES
+002630             OR FIN-FICHIER
+002640         READ FICHIER-ENTREE INTO WS-LIGNE-ENTREE
+002650             AT END SET FIN-FICHIER TO TRUE
+002660             NOT AT END ADD 1 TO WS-COMPTEUR-IGNORES
+002670         END-READ
+002680     END-PERFORM.
+002690 1050-IGNORER-DEJA-COPIES-EXIT.
+002700     EXIT.
+
+002710*----------------------------------------------------------------
+002720* 1200-ENREGISTRER-CHECKPOINT - SAVE PROGRESS FOR A FUTURE RESTART
+002730*----------------------------------------------------------------
+002740 1200-ENREGISTRER-CHECKPOINT.
+002750     OPEN OUTPUT CHECKPOINT-FILE.
+002760     MOVE WS-NB-ECRITES TO WS-CHECKPOINT-ENR.
+002770     WRITE WS-CHECKPOINT-ENR.
+002780     CLOSE CHECKPOINT-FILE.
+002790 1200-ENREGISTRER-CHECKPOINT-EXIT.
+002800     EXIT.
+
+002810*----------------------------------------------------------------
+002820* 1300-EFFACER-CHECKPOINT - CLEAR THE CHECKPOINT AFTER A CLEAN RUN
+002830*----------------------------------------------------------------
+002840 1300-EFFACER-CHECKPOINT.
+002850     OPEN OUTPUT CHECKPOINT-FILE.
+002860     MOVE ZERO TO WS-CHECKPOINT-ENR.
+002870     WRITE WS-CHECKPOINT-ENR.
+002880     CLOSE CHECKPOINT-FILE.
+002890 1300-EFFACER-CHECKPOINT-EXIT.
+002900     EXIT.
+
+002910*----------------------------------------------------------------
+002920* 2000-VERIFIER-COMPTEURS - RECONCILE RECORDS READ VS WRITTEN
+002930*----------------------------------------------------------------
+002940 2000-VERIFIER-COMPTEURS.
+002950     DISPLAY "Enregistrements lus    : " WS-NB-LUES.
+002960     DISPLAY "Enregistrements ecrits : " WS-NB-ECRITES.
+002970     IF WS-NB-LUES = WS-NB-ECRITES
+002980         DISPLAY "Controle : OK - les compteurs correspondent"
+002990     ELSE
+003000         DISPLAY "Controle : ANOMALIE - les compteurs ne"
+003010             " correspondent pas"
+003020     END-IF.
+003030 2000-VERIFIER-COMPTEURS-EXIT.
+003040     EXIT.
+
+003050*----------------------------------------------------------------
+003060* 8000-TRACER-JOURNAL - APPEND ONE COMPLETION LINE TO JOURNAL.TXT
+003070*----------------------------------------------------------------
+003080 8000-TRACER-JOURNAL.
+003090     MOVE SPACES TO JOURNAL-RECORD.
+003100     MOVE "COPIERFICHIER" TO JNL-PROGRAMME.
+003110     ACCEPT JNL-DATE FROM DATE YYYYMMDD.
+003120     ACCEPT JNL-HEURE FROM TIME.
+003130     IF NOT VALIDATION-REUSSIE
+003140         MOVE "Copie annulee - validation echouee" TO JNL-MESSAGE
+003150     ELSE
+003160         IF WS-NB-LUES = WS-NB-ECRITES
+003170             MOVE "Fichier copie avec succes" TO JNL-MESSAGE
+003180         ELSE
+003190             MOVE "Fichier copie - anomalie de comptage" TO
+003200                 JNL-MESSAGE
+003210         END-IF
+003220     END-IF.
+003225     MOVE WS-NB-ECRITES TO JNL-NB-ENREGISTREMENTS.
+003230     OPEN EXTEND JOURNAL-FILE.
+003240     IF NOT JOURNAL-OK
+003250         CLOSE JOURNAL-FILE
+003260         OPEN OUTPUT JOURNAL-FILE
+003270     END-IF.
+003280     WRITE JOURNAL-RECORD.
+003290     CLOSE JOURNAL-FILE.
+003300 8000-TRACER-JOURNAL-EXIT.
+003310     EXIT.
