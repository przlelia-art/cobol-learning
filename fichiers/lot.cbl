@@ -0,0 +1,98 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LOTFICHIERS.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  NEW PROGRAM. DRIVES THE END-OF-DAY ELEVES.TXT
+000110*                 STEPS (SAISIE, CONSULTATION, STATISTIQUES,
+000120*                 COPIE) IN ONE RUN INSTEAD OF FOUR SEPARATE
+000130*                 INVOCATIONS, THE WAY THE OPERATOR WAS ALREADY
+000140*                 RUNNING THEM BY HAND EVERY EVENING. EACH STEP
+000150*                 STILL READS ITS OWN SYSIN CARDS IN SEQUENCE.
+000155* 2026-08-09  LM  ELEVES.TXT IS NOW AN INDEXED FILE, SO THE COPY
+000156*                 STEP CAN NO LONGER LINE-COPY IT DIRECTLY - EXPORT
+000157*                 A FRESH ELEVES.CSV (EXPORTERCSV) RIGHT BEFORE
+000158*                 COPIERFICHIER RUNS, SO THE BACKUP STAYS CURRENT.
+000161* 2026-08-09  LM  RETURN VIA GOBACK INSTEAD OF STOP RUN - THIS
+000162*                 PROGRAM IS ITSELF CALLABLE FROM MENUFICHIERS'
+000163*                 "LANCER LE LOT COMPLET" OPTION, AND STOP RUN WAS
+000164*                 ENDING THE WHOLE RUN UNIT INSTEAD OF RETURNING TO
+000165*                 THE MENU LOOP.
+000166*----------------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190
+000200 DATA DIVISION.
+000210 WORKING-STORAGE SECTION.
+000220
+000230 01  WS-DATE-JOUR             PIC 9(08).
+000240
+000250 PROCEDURE DIVISION.
+000260
+000270*----------------------------------------------------------------
+000280* 0000-MAINLINE
+000290*----------------------------------------------------------------
+000300 0000-MAINLINE.
+000310     ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+000320     DISPLAY "=== LOT FICHIERS DU " WS-DATE-JOUR " ===".
+000330     PERFORM 1000-LANCER-SAISIE
+000340         THRU 1000-LANCER-SAISIE-EXIT.
+000350     PERFORM 2000-LANCER-CONSULTATION
+000360         THRU 2000-LANCER-CONSULTATION-EXIT.
+000370     PERFORM 3000-LANCER-STATISTIQUES
+000380         THRU 3000-LANCER-STATISTIQUES-EXIT.
+000385     PERFORM 3500-LANCER-EXPORT-CSV
+000386         THRU 3500-LANCER-EXPORT-CSV-EXIT.
+000390     PERFORM 4000-LANCER-COPIE
+000400         THRU 4000-LANCER-COPIE-EXIT.
+000410     DISPLAY "=== FIN DU LOT FICHIERS ===".
+000420     GOBACK.
+000430
+000440*----------------------------------------------------------------
+000450* 1000-LANCER-SAISIE - STEP 1 : ENREGISTRER LES NOUVEAUX ELEVES
+000460*----------------------------------------------------------------
+000470 1000-LANCER-SAISIE.
+000480     DISPLAY "--- Etape 1 : saisie (ECRIREFICHIER) ---".
+000490     CALL "ECRIREFICHIER".
+000500 1000-LANCER-SAISIE-EXIT.
+000510     EXIT.
+000520
+000530*----------------------------------------------------------------
+000540* 2000-LANCER-CONSULTATION - STEP 2 : AFFICHER LE FICHIER
+000550*----------------------------------------------------------------
+000560 2000-LANCER-CONSULTATION.
+000570     DISPLAY "--- Etape 2 : consultation (LIREFICHIER) ---".
+000580     CALL "LIREFICHIER".
+000590 2000-LANCER-CONSULTATION-EXIT.
+000600     EXIT.
+000610
+000620*----------------------------------------------------------------
+000630* 3000-LANCER-STATISTIQUES - STEP 3 : STATISTIQUES DU FICHIER
+000640*----------------------------------------------------------------
+000650 3000-LANCER-STATISTIQUES.
+000660     DISPLAY "--- Etape 3 : statistiques (COMPTERLIGNES) ---".
+000670     CALL "COMPTERLIGNES".
+000680 3000-LANCER-STATISTIQUES-EXIT.
+000690     EXIT.
+000700
+000701*----------------------------------------------------------------
+000702* 3500-LANCER-EXPORT-CSV - REFRESH ELEVES.CSV BEFORE THE COPY STEP
+000703*----------------------------------------------------------------
+000704 3500-LANCER-EXPORT-CSV.
+000705     DISPLAY "--- Etape 3bis : export CSV (EXPORTERCSV) ---".
+000706     CALL "EXPORTERCSV".
+000707 3500-LANCER-EXPORT-CSV-EXIT.
+000708     EXIT.
+000709
+000710*----------------------------------------------------------------
+000720* 4000-LANCER-COPIE - STEP 4 : SAUVEGARDER LE FICHIER DU JOUR
+000730*----------------------------------------------------------------
+000740 4000-LANCER-COPIE.
+000750     DISPLAY "--- Etape 4 : copie (COPIERFICHIER) ---".
+000760     CALL "COPIERFICHIER".
+000770 4000-LANCER-COPIE-EXIT.
+000780     EXIT.
