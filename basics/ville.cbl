@@ -1,18 +1,110 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ville.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-
-       01  WS-VILLE PIC X(20).
-
-       PROCEDURE DIVISION.
-           
-           DISPLAY 'Quelle est le  nom de la ville ? '.
-
-           ACCEPT WS-VILLE.
-
-           DISPLAY 'La ville choisie est : '  FUNCTION TRIM(WS-VILLE).
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VILLE.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  VALIDATE THE ENTERED CITY AGAINST THE VILLES
+000110*                 REFERENCE FILE, RE-PROMPTING ON A MISS.
+000120* 2026-08-09  LM  APPEND EACH VALID ENTRY TO A RUNNING LOG FOR
+000130*                 THE CITY-FREQUENCY REPORT (SEE VILLERAPPORT).
+000135* 2026-08-09  LM  CHECK THE OPEN OF VILLES.DAT BEFORE ENTERING THE
+000136*                 INPUT LOOP - A MISSING OR LOCKED REFERENCE FILE
+000137*                 USED TO LOOK LIKE AN ENDLESS "VILLE INCONNUE"
+000138*                 REPROMPT INSTEAD OF A CLEAR ERROR.
+000140*----------------------------------------------------------------
+
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+
+000180     SELECT VILLES-FILE ASSIGN TO "VILLES.DAT"
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS DYNAMIC
+000210         RECORD KEY IS VILLE-NOM
+000220         FILE STATUS IS WS-VILLES-STATUS.
+
+000230     SELECT VILLES-SAISIES-FILE ASSIGN TO "VILLESAI.DAT"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-SAISIES-STATUS.
+
+000260 DATA DIVISION.
+000270 FILE SECTION.
+
+000280*----------------------------------------------------------------
+000290* VILLES REFERENCE - ONE RECORD PER VALID CITY NAME
+000300*----------------------------------------------------------------
+000310 FD  VILLES-FILE.
+000320 01  VILLE-RECORD.
+000330     05 VILLE-NOM            PIC X(20).
+
+000340*----------------------------------------------------------------
+000350* VILLES SAISIES - LOG OF EVERY VALID ENTRY, APPENDED EACH RUN
+000360*----------------------------------------------------------------
+000370 FD  VILLES-SAISIES-FILE.
+000380 01  VILLE-SAISIE            PIC X(20).
+
+000390 WORKING-STORAGE SECTION.
+
+000400 01  WS-VILLE                PIC X(20).
+
+000410 01  WS-VILLES-STATUS        PIC X(02).
+000420     88 VILLE-TROUVEE                VALUE "00".
+
+000430 01  WS-SAISIES-STATUS       PIC X(02).
+000440     88 SAISIES-OK                   VALUE "00".
+
+000450 PROCEDURE DIVISION.
+
+000460*----------------------------------------------------------------
+000470* 0000-MAINLINE
+000480*----------------------------------------------------------------
+000490 0000-MAINLINE.
+000500     OPEN INPUT VILLES-FILE.
+000501     IF NOT VILLE-TROUVEE
+000502         DISPLAY "Fichier introuvable : VILLES.DAT (statut "
+000503             WS-VILLES-STATUS ")"
+000504     ELSE
+000505         PERFORM 1000-SAISIR-VILLE-VALIDE
+000506             THRU 1000-SAISIR-VILLE-VALIDE-EXIT
+000507         CLOSE VILLES-FILE
+000508         PERFORM 2000-ENREGISTRER-SAISIE
+000509             THRU 2000-ENREGISTRER-SAISIE-EXIT
+000510         DISPLAY "La ville choisie est : " FUNCTION TRIM(WS-VILLE)
+000511     END-IF.
+000570     STOP RUN.
+
+000580*----------------------------------------------------------------
+000590* 1000-SAISIR-VILLE-VALIDE - REPROMPT UNTIL A KNOWN CITY MATCHES
+000600*----------------------------------------------------------------
+000610 1000-SAISIR-VILLE-VALIDE.
+000620     MOVE "N" TO WS-VILLES-STATUS.
+000630     PERFORM UNTIL VILLE-TROUVEE
+000640         DISPLAY "Quel est le nom de la ville ? "
+000650         ACCEPT WS-VILLE
+000660         MOVE WS-VILLE TO VILLE-NOM
+000670         READ VILLES-FILE
+000680             INVALID KEY
+000690                 DISPLAY "Ville inconnue, merci de reessayer"
+000700         END-READ
+000710     END-PERFORM.
+000720 1000-SAISIR-VILLE-VALIDE-EXIT.
+000730     EXIT.
+
+000740*----------------------------------------------------------------
+000750* 2000-ENREGISTRER-SAISIE - LOG THE VALID ENTRY FOR THE REPORT
+000760*----------------------------------------------------------------
+000770 2000-ENREGISTRER-SAISIE.
+000780     OPEN EXTEND VILLES-SAISIES-FILE.
+000790     IF NOT SAISIES-OK
+000800         CLOSE VILLES-SAISIES-FILE
+000810         OPEN OUTPUT VILLES-SAISIES-FILE
+000820     END-IF.
+000830     MOVE WS-VILLE TO VILLE-SAISIE.
+000840     WRITE VILLE-SAISIE.
+000850     CLOSE VILLES-SAISIES-FILE.
+000860 2000-ENREGISTRER-SAISIE-EXIT.
+000870     EXIT.
