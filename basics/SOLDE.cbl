@@ -1,13 +1,178 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Solde.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  SOLDE PIC S9(4).
-
-       PROCEDURE DIVISION.
-           MOVE +1698 TO SOLDE.
-           DISPLAY SOLDE.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SOLDE.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  START FROM THE PRIOR RUN'S CLOSING BALANCE
+000110*                 INSTEAD OF A HARDCODED MOVE.
+000120* 2026-08-09  LM  APPLY A TRANSACTIONS FILE OF DEBITS/CREDITS AND
+000130*                 REPORT THE RUNNING TOTAL APPLIED.
+000140* 2026-08-09  LM  WARN WHEN THE FINAL BALANCE DROPS BELOW THE
+000150*                 OVERDRAFT THRESHOLD.
+000152* 2026-08-09  LM  GENERALIZE INTO A MULTI-ACCOUNT LEDGER - THE
+000153*                 OPERATOR NOW KEYS IN AN ACCOUNT NUMBER, THE
+000154*                 CLOSING BALANCE IS KEPT PER ACCOUNT IN AN
+000155*                 INDEXED MASTER, AND ONLY THAT ACCOUNT'S
+000156*                 TRANSACTIONS ARE REPLAYED.
+000160*----------------------------------------------------------------
+
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+
+000200     SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+000205         ORGANIZATION IS INDEXED
+000206         ACCESS MODE IS DYNAMIC
+000207         RECORD KEY IS CTL-COMPTE
+000210         FILE STATUS IS WS-CTL-STATUS.
+
+000230     SELECT TRANSACTIONS-FILE ASSIGN TO "TRANSACT.DAT"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-TRANS-STATUS.
+
+000260 DATA DIVISION.
+000270 FILE SECTION.
+
+000280*----------------------------------------------------------------
+000290* ACCOUNTS MASTER - ONE RECORD PER ACCOUNT, KEYED BY ACCOUNT NUMBER
+000300*----------------------------------------------------------------
+000310 FD  ACCOUNTS-FILE.
+000315 01  CTL-COMPTE-RECORD.
+000320     05 CTL-COMPTE           PIC X(06).
+000325     05 CTL-SOLDE            PIC S9(04).
+
+000330*----------------------------------------------------------------
+000340* TRANSACTIONS - ONE DEBIT OR CREDIT PER RECORD, APPLIED IN ORDER,
+000341* TAGGED WITH THE ACCOUNT NUMBER THE MOVEMENT BELONGS TO
+000350*----------------------------------------------------------------
+000360 FD  TRANSACTIONS-FILE.
+000370 01  TR-MOUVEMENT.
+000375     05 TR-COMPTE             PIC X(06).
+000380     05 TR-SENS               PIC X(01).
+000390         88 TR-CREDIT                 VALUE "C".
+000400         88 TR-DEBIT                  VALUE "D".
+000410     05 TR-MONTANT            PIC 9(04).
+
+000420 WORKING-STORAGE SECTION.
+
+000425 01  WS-COMPTE               PIC X(06).
+
+000426 01  WS-COMPTE-TROUVE        PIC X(01) VALUE "N".
+000427     88 COMPTE-TROUVE                VALUE "O".
+
+000430 01  SOLDE                   PIC S9(04).
+
+000440 01  WS-LIMIT                PIC S9(04) VALUE -500.
+
+000450 01  WS-NB-TRANSACTIONS      PIC 9(04) VALUE ZERO.
+
+000460 01  WS-SWITCHES.
+000470     05 WS-FIN-TRANS         PIC X(01) VALUE "N".
+000480         88 FIN-TRANSACTIONS         VALUE "Y".
+
+000490 01  WS-CTL-STATUS           PIC X(02).
+000500     88 CTL-OK                       VALUE "00".
+
+000510 01  WS-TRANS-STATUS         PIC X(02).
+000520     88 TRANS-OK                     VALUE "00".
+
+000530 PROCEDURE DIVISION.
+
+000540*----------------------------------------------------------------
+000550* 0000-MAINLINE
+000560*----------------------------------------------------------------
+000570 0000-MAINLINE.
+000575     DISPLAY "Numero de compte : ".
+000576     ACCEPT WS-COMPTE.
+000580     PERFORM 1000-LIRE-SOLDE-INITIAL
+000590         THRU 1000-LIRE-SOLDE-INITIAL-EXIT.
+000600     PERFORM 2000-APPLIQUER-TRANSACTIONS
+000610         THRU 2000-APPLIQUER-TRANSACTIONS-EXIT.
+000620     DISPLAY "Compte       : " WS-COMPTE.
+000621     DISPLAY "Solde final : " SOLDE.
+000630     DISPLAY "Transactions appliquees : " WS-NB-TRANSACTIONS.
+000640     IF SOLDE < WS-LIMIT
+000650         DISPLAY "ATTENTION : solde en dessous du seuil autorise"
+000660         DISPLAY "Seuil : " WS-LIMIT
+000670     END-IF.
+000675     PERFORM 3000-ENREGISTRER-SOLDE
+000676         THRU 3000-ENREGISTRER-SOLDE-EXIT.
+000680     STOP RUN.
+
+000690*----------------------------------------------------------------
+000700* 1000-LIRE-SOLDE-INITIAL - PICK UP THE ACCOUNT'S CLOSING BALANCE
+000710*----------------------------------------------------------------
+000720 1000-LIRE-SOLDE-INITIAL.
+000730     MOVE ZERO TO SOLDE.
+000735     MOVE WS-COMPTE TO CTL-COMPTE.
+000740     OPEN I-O ACCOUNTS-FILE.
+000745     IF NOT CTL-OK
+000746         CLOSE ACCOUNTS-FILE
+000747         OPEN OUTPUT ACCOUNTS-FILE
+000748         MOVE WS-COMPTE TO CTL-COMPTE
+000749     ELSE
+000760         READ ACCOUNTS-FILE
+000770             INVALID KEY CONTINUE
+000780             NOT INVALID KEY
+000781                 MOVE CTL-SOLDE TO SOLDE
+000782                 SET COMPTE-TROUVE TO TRUE
+000790         END-READ
+000800     END-IF.
+000820 1000-LIRE-SOLDE-INITIAL-EXIT.
+000830     EXIT.
+
+000840*----------------------------------------------------------------
+000850* 2000-APPLIQUER-TRANSACTIONS - REPLAY THIS ACCOUNT'S MOVEMENTS
+000860*----------------------------------------------------------------
+000870 2000-APPLIQUER-TRANSACTIONS.
+000880     OPEN INPUT TRANSACTIONS-FILE.
+000890     IF NOT TRANS-OK
+000900         DISPLAY "Aucun fichier de transactions - solde inchange"
+000910     ELSE
+000920         PERFORM UNTIL FIN-TRANSACTIONS
+000930             READ TRANSACTIONS-FILE
+000940                 AT END SET FIN-TRANSACTIONS TO TRUE
+000950                 NOT AT END
+000955                     IF TR-COMPTE = WS-COMPTE
+000960                         PERFORM 2100-APPLIQUER-UN-MOUVEMENT
+000970                             THRU 2100-APPLIQUER-UN-MOUVEMENT-EXIT
+000975                     END-IF
+000980             END-READ
+000990         END-PERFORM
+001000         CLOSE TRANSACTIONS-FILE
+001010     END-IF.
+001020 2000-APPLIQUER-TRANSACTIONS-EXIT.
+001030     EXIT.
+
+001040*----------------------------------------------------------------
+001050* 2100-APPLIQUER-UN-MOUVEMENT
+001060*----------------------------------------------------------------
+001070 2100-APPLIQUER-UN-MOUVEMENT.
+001080     IF TR-CREDIT
+001090         ADD TR-MONTANT TO SOLDE
+001100     ELSE
+001110         SUBTRACT TR-MONTANT FROM SOLDE
+001120     END-IF.
+001130     ADD 1 TO WS-NB-TRANSACTIONS.
+001140 2100-APPLIQUER-UN-MOUVEMENT-EXIT.
+001150     EXIT.
+
+001160*----------------------------------------------------------------
+001170* 3000-ENREGISTRER-SOLDE - WRITE THE NEW CLOSING BALANCE BACK TO
+001180* THE ACCOUNTS MASTER
+001190*----------------------------------------------------------------
+001200 3000-ENREGISTRER-SOLDE.
+001210     MOVE WS-COMPTE TO CTL-COMPTE.
+001220     MOVE SOLDE TO CTL-SOLDE.
+001230     IF COMPTE-TROUVE
+001240         REWRITE CTL-COMPTE-RECORD
+001250     ELSE
+001260         WRITE CTL-COMPTE-RECORD
+001270     END-IF.
+001280     CLOSE ACCOUNTS-FILE.
+001290 3000-ENREGISTRER-SOLDE-EXIT.
+001300     EXIT.
