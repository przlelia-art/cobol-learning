@@ -1,14 +1,242 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Commande.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-COMMANDE.
-           05 WS-NUM-CMD PIC 9(8).
-           05 WS-CODE-PROD PIC X(4).
-
-       PROCEDURE DIVISION.
-           DISPLAY "strcuture de la commande créée avec succès".
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COMMANDE.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  ADD PRODUIT MASTER LOOKUP - REJECT ORDERS
+000110*                 CAPTURED AGAINST AN UNKNOWN PRODUCT CODE.
+000120* 2026-08-09  LM  APPEND EVERY ACCEPTED ORDER TO THE ORDERS LOG.
+000130* 2026-08-09  LM  AUTO-NUMBER ORDERS FROM A CONTROL FILE INSTEAD
+000140*                 OF LEAVING WS-NUM-CMD OPERATOR-ENTERED.
+000145* 2026-08-09  LM  SHARE THE ORDER NUMBER/PRODUCT CODE LAYOUT
+000146*                 BETWEEN WS-COMMANDE AND ORDERS-RECORD VIA THE
+000147*                 ORDER-RECORD COPYBOOK.
+000148* 2026-08-09  LM  DISPLAY THE PRODUCT LABEL AND PRICE FROM THE
+000149*                 MASTER ONCE THE CODE IS VALIDATED, INSTEAD OF
+000150*                 JUST CONFIRMING THE ORDER WAS BUILT.
+000152* 2026-08-09  LM  ACCEPT A QUANTITY AND COMPUTE THE ORDER TOTAL
+000153*                 FROM THE MASTER PRICE INSTEAD OF STOPPING AT
+000154*                 THE UNIT PRICE.
+000160* 2026-08-09  LM  CHECK THE OPEN OF PRODUITS.DAT BEFORE THE LOOKUP
+000161*                 READ - A MISSING OR LOCKED MASTER USED TO REACH
+000162*                 3000-CONTROLE-PRODUIT'S READ WITH NO OPEN BEHIND
+000163*                 IT, THE SAME BUG FOUND AND FIXED IN VILLE.CBL.
+000164*----------------------------------------------------------------
+
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+
+000190     SELECT PRODUIT-FILE ASSIGN TO "PRODUITS.DAT"
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS DYNAMIC
+000220         RECORD KEY IS PROD-CODE
+000230         FILE STATUS IS WS-PRODUIT-STATUS.
+
+000240     SELECT ORDERS-FILE ASSIGN TO "ORDERS.DAT"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-ORDERS-STATUS.
+
+000270     SELECT CMDNUM-CTL-FILE ASSIGN TO "CMDNUMCT.DAT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-CTL-STATUS.
+
+000300 DATA DIVISION.
+000310 FILE SECTION.
+
+000320*----------------------------------------------------------------
+000330* PRODUIT MASTER - ONE RECORD PER SELLABLE PRODUCT CODE
+000340*----------------------------------------------------------------
+000350 FD  PRODUIT-FILE.
+000360 01  PRODUIT-RECORD.
+000370     05 PROD-CODE           PIC X(04).
+000380     05 PROD-LIBELLE        PIC X(20).
+000390     05 PROD-PRIX           PIC 9(05)V99.
+
+000400*----------------------------------------------------------------
+000410* ORDERS LOG - ONE RECORD PER ORDER ACCEPTED, APPENDED EACH RUN
+000420*----------------------------------------------------------------
+000430 FD  ORDERS-FILE.
+000440     COPY "ORDER-RECORD.cpy"
+000441         REPLACING ==ORDER-RECORD==  BY ==ORDERS-RECORD==
+000442                   ==CMD-NUM-CMD==   BY ==OR-NUM-CMD==
+000443                   ==CMD-CODE-PROD== BY ==OR-CODE-PROD==
+000444                   ==CMD-QUANTITE==  BY ==OR-QUANTITE==
+000445                   ==CMD-MONTANT==   BY ==OR-MONTANT==.
+
+000470*----------------------------------------------------------------
+000480* ORDER NUMBER CONTROL - SINGLE RECORD, LAST NUMBER ASSIGNED
+000490*----------------------------------------------------------------
+000500 FD  CMDNUM-CTL-FILE.
+000510 01  CTL-DERNIER-NUM         PIC 9(08).
+
+000520 WORKING-STORAGE SECTION.
+
+000530     COPY "ORDER-RECORD.cpy"
+000531         REPLACING ==ORDER-RECORD==  BY ==WS-COMMANDE==
+000532                   ==CMD-NUM-CMD==   BY ==WS-NUM-CMD==
+000533                   ==CMD-CODE-PROD== BY ==WS-CODE-PROD==
+000534                   ==CMD-QUANTITE==  BY ==WS-QUANTITE==
+000535                   ==CMD-MONTANT==   BY ==WS-MONTANT==.
+
+000560 01  WS-PRODUIT-STATUS      PIC X(02).
+000570     88 PRODUIT-OK                  VALUE "00".
+000580     88 PRODUIT-INTROUVABLE         VALUE "23".
+
+000590 01  WS-ORDERS-STATUS       PIC X(02).
+000600     88 ORDERS-OK                   VALUE "00".
+
+000610 01  WS-CTL-STATUS          PIC X(02).
+000620     88 CTL-OK                      VALUE "00".
+
+000630 01  WS-SWITCHES.
+000640     05 WS-COMMANDE-VALIDE  PIC X(01) VALUE "N".
+000650         88 COMMANDE-VALIDE         VALUE "O".
+000660         88 COMMANDE-REJETEE        VALUE "N".
+
+000670 PROCEDURE DIVISION.
+
+000680*----------------------------------------------------------------
+000690* 0000-MAINLINE
+000700*----------------------------------------------------------------
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALISATION
+000730         THRU 1000-INITIALISATION-EXIT.
+000740     PERFORM 2000-SAISIE-COMMANDE
+000750         THRU 2000-SAISIE-COMMANDE-EXIT.
+000760     PERFORM 3000-CONTROLE-PRODUIT
+000770         THRU 3000-CONTROLE-PRODUIT-EXIT.
+000775     IF COMMANDE-VALIDE
+000776         PERFORM 3500-CALCULER-MONTANT
+000777             THRU 3500-CALCULER-MONTANT-EXIT
+000778     END-IF.
+000780     PERFORM 4000-EDITION-RESULTAT
+000790         THRU 4000-EDITION-RESULTAT-EXIT.
+000800     IF COMMANDE-VALIDE
+000810         PERFORM 5000-ENREGISTRER-COMMANDE
+000820             THRU 5000-ENREGISTRER-COMMANDE-EXIT
+000830     END-IF.
+000840     PERFORM 9000-TERMINAISON
+000850         THRU 9000-TERMINAISON-EXIT.
+000860     STOP RUN.
+
+000870*----------------------------------------------------------------
+000880* 1000-INITIALISATION
+000890*----------------------------------------------------------------
+000900 1000-INITIALISATION.
+000910     OPEN INPUT PRODUIT-FILE.
+000915     IF NOT PRODUIT-OK
+000916         DISPLAY "Fichier introuvable : PRODUITS.DAT (statut "
+000917             WS-PRODUIT-STATUS ")"
+000918     END-IF.
+000920     OPEN EXTEND ORDERS-FILE.
+000930     IF NOT ORDERS-OK
+000940         CLOSE ORDERS-FILE
+000950         OPEN OUTPUT ORDERS-FILE
+000960     END-IF.
+000970     SET COMMANDE-REJETEE TO TRUE.
+000980 1000-INITIALISATION-EXIT.
+000990     EXIT.
+
+001000*----------------------------------------------------------------
+001010* 2000-SAISIE-COMMANDE
+001020*----------------------------------------------------------------
+001030 2000-SAISIE-COMMANDE.
+001040     PERFORM 2500-NUMEROTER-COMMANDE
+001050         THRU 2500-NUMEROTER-COMMANDE-EXIT.
+001060     DISPLAY "Numero de commande attribue : " WS-NUM-CMD.
+001070     DISPLAY "Code produit : ".
+001080     ACCEPT WS-CODE-PROD.
+001081     DISPLAY "Quantite : ".
+001082     ACCEPT WS-QUANTITE.
+001090 2000-SAISIE-COMMANDE-EXIT.
+001100     EXIT.
+
+001110*----------------------------------------------------------------
+001120* 2500-NUMEROTER-COMMANDE - NEXT ORDER NUMBER FROM CONTROL FILE
+001130*----------------------------------------------------------------
+001140 2500-NUMEROTER-COMMANDE.
+001150     OPEN INPUT CMDNUM-CTL-FILE.
+001160     IF CTL-OK
+001170         READ CMDNUM-CTL-FILE
+001180             AT END MOVE ZERO TO CTL-DERNIER-NUM
+001190         END-READ
+001200         CLOSE CMDNUM-CTL-FILE
+001210     ELSE
+001220         MOVE ZERO TO CTL-DERNIER-NUM
+001230     END-IF.
+001240     ADD 1 TO CTL-DERNIER-NUM.
+001250     MOVE CTL-DERNIER-NUM TO WS-NUM-CMD.
+001260     OPEN OUTPUT CMDNUM-CTL-FILE.
+001270     WRITE CTL-DERNIER-NUM.
+001280     CLOSE CMDNUM-CTL-FILE.
+001290 2500-NUMEROTER-COMMANDE-EXIT.
+001300     EXIT.
+
+001310*----------------------------------------------------------------
+001320* 3000-CONTROLE-PRODUIT
+001330*----------------------------------------------------------------
+001340 3000-CONTROLE-PRODUIT.
+001345     IF NOT PRODUIT-OK
+001346         SET COMMANDE-REJETEE TO TRUE
+001347     ELSE
+001350         MOVE WS-CODE-PROD TO PROD-CODE
+001360         READ PRODUIT-FILE
+001370             INVALID KEY
+001380                 SET COMMANDE-REJETEE TO TRUE
+001390             NOT INVALID KEY
+001400                 SET COMMANDE-VALIDE TO TRUE
+001410         END-READ
+001415     END-IF.
+001420 3000-CONTROLE-PRODUIT-EXIT.
+001430     EXIT.
+
+001431*----------------------------------------------------------------
+001432* 3500-CALCULER-MONTANT - ORDER TOTAL FROM THE MASTER UNIT PRICE
+001433*----------------------------------------------------------------
+001434 3500-CALCULER-MONTANT.
+001435     COMPUTE WS-MONTANT = PROD-PRIX * WS-QUANTITE.
+001436 3500-CALCULER-MONTANT-EXIT.
+001437     EXIT.
+
+001440*----------------------------------------------------------------
+001450* 4000-EDITION-RESULTAT
+001460*----------------------------------------------------------------
+001470 4000-EDITION-RESULTAT.
+001480     IF COMMANDE-VALIDE
+001490         DISPLAY "Structure de la commande creee avec succes"
+001491         DISPLAY "Libelle produit : " PROD-LIBELLE
+001492         DISPLAY "Prix unitaire    : " PROD-PRIX
+001493         DISPLAY "Quantite         : " WS-QUANTITE
+001494         DISPLAY "Montant total    : " WS-MONTANT
+001500     ELSE
+001510         DISPLAY "Commande rejetee : code produit "
+001520             FUNCTION TRIM(WS-CODE-PROD) " inconnu"
+001530     END-IF.
+001540 4000-EDITION-RESULTAT-EXIT.
+001550     EXIT.
+
+001560*----------------------------------------------------------------
+001570* 5000-ENREGISTRER-COMMANDE
+001580*----------------------------------------------------------------
+001590 5000-ENREGISTRER-COMMANDE.
+001600     MOVE WS-NUM-CMD   TO OR-NUM-CMD.
+001610     MOVE WS-CODE-PROD TO OR-CODE-PROD.
+001611     MOVE WS-QUANTITE  TO OR-QUANTITE.
+001612     MOVE WS-MONTANT   TO OR-MONTANT.
+001620     WRITE ORDERS-RECORD.
+001630 5000-ENREGISTRER-COMMANDE-EXIT.
+001640     EXIT.
+
+001650*----------------------------------------------------------------
+001660* 9000-TERMINAISON
+001670*----------------------------------------------------------------
+001680 9000-TERMINAISON.
+001690     CLOSE PRODUIT-FILE.
+001700     CLOSE ORDERS-FILE.
+001710 9000-TERMINAISON-EXIT.
+001720     EXIT.
