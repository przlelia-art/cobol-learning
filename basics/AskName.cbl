@@ -1,19 +1,103 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AskName.
-       AUTHOR. Lélia.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-NOM PIC X(12).
-
-
-       PROCEDURE DIVISION.
-
-           DISPLAY 'Bienvenue cher COBOListe'.
-           DISPLAY 'Quel est ton nom ? '.
-
-           ACCEPT WS-NOM.
-
-           DISPLAY 'Et bien salut à toi '  FUNCTION TRIM(WS-NOM).
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ASKNAME.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  ADD A BATCH MODE THAT GREETS EVERY NAME IN A
+000110*                 SIGN-UP FILE INSTEAD OF ONE ACCEPT PER RUN.
+000120* 2026-08-09  LM  RE-PROMPT UNTIL A NON-BLANK NAME IS ENTERED.
+000130*----------------------------------------------------------------
+
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+
+000170     SELECT NOMS-FILE ASSIGN TO "NOMS.DAT"
+000180         ORGANIZATION IS LINE SEQUENTIAL
+000190         FILE STATUS IS WS-NOMS-STATUS.
+
+000200 DATA DIVISION.
+000210 FILE SECTION.
+
+000220 FD  NOMS-FILE.
+000230 01  NOMS-RECORD             PIC X(12).
+
+000240 WORKING-STORAGE SECTION.
+
+000250 01  WS-NOM                  PIC X(12).
+
+000260 01  WS-MODE                 PIC X(01).
+000270     88 MODE-FICHIER                 VALUE "F" "f".
+000280     88 MODE-INDIVIDUEL              VALUE "I" "i".
+
+000290 01  WS-NOMS-STATUS          PIC X(02).
+000300     88 NOMS-OK                      VALUE "00".
+
+000310 01  WS-SWITCHES.
+000320     05 WS-FIN-NOMS          PIC X(01) VALUE "N".
+000330         88 FIN-NOMS                 VALUE "Y".
+
+000340 PROCEDURE DIVISION.
+
+000350*----------------------------------------------------------------
+000360* 0000-MAINLINE
+000370*----------------------------------------------------------------
+000380 0000-MAINLINE.
+000390     DISPLAY "Bienvenue cher COBOListe".
+000400     DISPLAY "Traitement individuel (I) ou fichier (F) ? ".
+000410     ACCEPT WS-MODE.
+000420     IF MODE-FICHIER
+000430         PERFORM 2000-TRAITER-FICHIER
+000440             THRU 2000-TRAITER-FICHIER-EXIT
+000450     ELSE
+000460         PERFORM 1000-TRAITER-UN-NOM
+000470             THRU 1000-TRAITER-UN-NOM-EXIT
+000480     END-IF.
+000490     STOP RUN.
+
+000500*----------------------------------------------------------------
+000510* 1000-TRAITER-UN-NOM - SAISIE INDIVIDUELLE
+000520*----------------------------------------------------------------
+000530 1000-TRAITER-UN-NOM.
+000540     MOVE SPACES TO WS-NOM.
+000550     PERFORM UNTIL WS-NOM NOT = SPACES
+000560         DISPLAY "Quel est ton nom ? "
+000570         ACCEPT WS-NOM
+000580     END-PERFORM.
+000590     PERFORM 3000-SALUER
+000600         THRU 3000-SALUER-EXIT.
+000610 1000-TRAITER-UN-NOM-EXIT.
+000620     EXIT.
+
+000630*----------------------------------------------------------------
+000640* 2000-TRAITER-FICHIER - GREET EVERY NAME IN THE SIGN-UP SHEET
+000650*----------------------------------------------------------------
+000660 2000-TRAITER-FICHIER.
+000670     OPEN INPUT NOMS-FILE.
+000680     IF NOT NOMS-OK
+000690         DISPLAY "Fichier des noms introuvable : NOMS.DAT"
+000700     ELSE
+000710         PERFORM UNTIL FIN-NOMS
+000720             READ NOMS-FILE INTO WS-NOM
+000730                 AT END SET FIN-NOMS TO TRUE
+000740                 NOT AT END
+000750                     PERFORM 3000-SALUER
+000760                         THRU 3000-SALUER-EXIT
+000770             END-READ
+000780         END-PERFORM
+000790         CLOSE NOMS-FILE
+000800     END-IF.
+000810 2000-TRAITER-FICHIER-EXIT.
+000820     EXIT.
+
+000830*----------------------------------------------------------------
+000840* 3000-SALUER
+000850*----------------------------------------------------------------
+000860 3000-SALUER.
+000870     DISPLAY "Et bien salut a toi " FUNCTION TRIM(WS-NOM).
+000880 3000-SALUER-EXIT.
+000890     EXIT.
