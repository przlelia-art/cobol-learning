@@ -0,0 +1,114 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VILLERAPPORT.
+000030 AUTHOR.        LELIA.
+000040 INSTALLATION.  ATELIER-COBOL.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  LM  NEW - TALLY HOW MANY TIMES EACH CITY WAS
+000110*                 ENTERED ACROSS ALL VILLE RUNS.
+000120*----------------------------------------------------------------
+
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+
+000160     SELECT VILLES-SAISIES-FILE ASSIGN TO "VILLESAI.DAT"
+000170         ORGANIZATION IS LINE SEQUENTIAL
+000180         FILE STATUS IS WS-SAISIES-STATUS.
+
+000190 DATA DIVISION.
+000200 FILE SECTION.
+
+000210 FD  VILLES-SAISIES-FILE.
+000220 01  VILLE-SAISIE             PIC X(20).
+
+000230 WORKING-STORAGE SECTION.
+
+000240 01  WS-SAISIES-STATUS        PIC X(02).
+000250     88 SAISIES-OK                    VALUE "00".
+
+000260 01  WS-SWITCHES.
+000270     05 WS-FIN-SAISIES        PIC X(01) VALUE "N".
+000280         88 FIN-SAISIES               VALUE "Y".
+
+000290 01  WS-NB-VILLES             PIC 9(02) VALUE ZERO.
+
+000300 01  WS-TALLY-TABLE.
+000310     05 WS-TALLY-ENTRY OCCURS 50 TIMES INDEXED BY WS-IDX.
+000320         10 WS-TALLY-VILLE    PIC X(20).
+000330         10 WS-TALLY-COMPTE   PIC 9(04).
+
+000340 01  WS-TROUVE                PIC X(01).
+000350     88 ENTREE-TROUVEE                VALUE "O".
+000360     88 ENTREE-ABSENTE               VALUE "N".
+
+000370 PROCEDURE DIVISION.
+
+000380*----------------------------------------------------------------
+000390* 0000-MAINLINE
+000400*----------------------------------------------------------------
+000410 0000-MAINLINE.
+000420     PERFORM 1000-DEPOUILLER-SAISIES
+000430         THRU 1000-DEPOUILLER-SAISIES-EXIT.
+000440     PERFORM 2000-EDITER-RAPPORT
+000450         THRU 2000-EDITER-RAPPORT-EXIT.
+000460     STOP RUN.
+
+000470*----------------------------------------------------------------
+000480* 1000-DEPOUILLER-SAISIES - COUNT EACH CITY SEEN IN THE LOG
+000490*----------------------------------------------------------------
+000500 1000-DEPOUILLER-SAISIES.
+000510     OPEN INPUT VILLES-SAISIES-FILE.
+000520     IF NOT SAISIES-OK
+000530         DISPLAY "Aucune saisie de ville enregistree"
+000540     ELSE
+000550         PERFORM UNTIL FIN-SAISIES
+000560             READ VILLES-SAISIES-FILE
+000570                 AT END SET FIN-SAISIES TO TRUE
+000580                 NOT AT END
+000590                     PERFORM 1100-COMPTER-UNE-VILLE
+000600                         THRU 1100-COMPTER-UNE-VILLE-EXIT
+000610             END-READ
+000620         END-PERFORM
+000630         CLOSE VILLES-SAISIES-FILE
+000640     END-IF.
+000650 1000-DEPOUILLER-SAISIES-EXIT.
+000660     EXIT.
+
+000670*----------------------------------------------------------------
+000680* 1100-COMPTER-UNE-VILLE - FIND OR ADD THE TALLY ENTRY
+000690*----------------------------------------------------------------
+000700 1100-COMPTER-UNE-VILLE.
+000710     SET ENTREE-ABSENTE TO TRUE.
+000720     SET WS-IDX TO 1.
+000730     PERFORM VARYING WS-IDX FROM 1 BY 1
+000740             UNTIL WS-IDX > WS-NB-VILLES
+000750         IF WS-TALLY-VILLE(WS-IDX) = VILLE-SAISIE
+000760             ADD 1 TO WS-TALLY-COMPTE(WS-IDX)
+000770             SET ENTREE-TROUVEE TO TRUE
+000780         END-IF
+000790     END-PERFORM.
+000800     IF ENTREE-ABSENTE AND WS-NB-VILLES < 50
+000810         ADD 1 TO WS-NB-VILLES
+000820         MOVE VILLE-SAISIE TO WS-TALLY-VILLE(WS-NB-VILLES)
+000830         MOVE 1 TO WS-TALLY-COMPTE(WS-NB-VILLES)
+000840     END-IF.
+000850 1100-COMPTER-UNE-VILLE-EXIT.
+000860     EXIT.
+
+000870*----------------------------------------------------------------
+000880* 2000-EDITER-RAPPORT - PRINT ONE LINE PER DISTINCT CITY
+000890*----------------------------------------------------------------
+000900 2000-EDITER-RAPPORT.
+000910     DISPLAY "Rapport de frequence des villes".
+000920     DISPLAY "--------------------------------".
+000930     PERFORM VARYING WS-IDX FROM 1 BY 1
+000940             UNTIL WS-IDX > WS-NB-VILLES
+000950         DISPLAY FUNCTION TRIM(WS-TALLY-VILLE(WS-IDX))
+000960             " : " WS-TALLY-COMPTE(WS-IDX)
+000970     END-PERFORM.
+000980 2000-EDITER-RAPPORT-EXIT.
+000990     EXIT.
